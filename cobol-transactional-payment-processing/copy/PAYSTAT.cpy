@@ -0,0 +1,65 @@
+      *****************************************************************
+      * PAYSTAT  -  SYMBOLIC MAP FOR MAPSET PAYSTAT, MAP PAYSMAP1     *
+      *             GENERATED FROM bms/PAYSTAT.bms - KEEP IN SYNC     *
+      *****************************************************************
+       01  PAYSMAP1I.
+           02 FILLER            PIC X(12).
+           02 REFL                PIC S9(4) COMP.
+           02 REFF                PIC X.
+           02 FILLER REDEFINES REFF.
+              03 REFA             PIC X.
+           02 REFI                PIC X(10).
+           02 PAYEEL              PIC S9(4) COMP.
+           02 PAYEEF              PIC X.
+           02 FILLER REDEFINES PAYEEF.
+              03 PAYEEA           PIC X.
+           02 PAYEEI              PIC X(20).
+           02 ACCTL               PIC S9(4) COMP.
+           02 ACCTF               PIC X.
+           02 FILLER REDEFINES ACCTF.
+              03 ACCTA            PIC X.
+           02 ACCTI               PIC X(10).
+           02 AMTL                PIC S9(4) COMP.
+           02 AMTF                PIC X.
+           02 FILLER REDEFINES AMTF.
+              03 AMTA             PIC X.
+           02 AMTI                PIC X(13).
+           02 STATL               PIC S9(4) COMP.
+           02 STATF               PIC X.
+           02 FILLER REDEFINES STATF.
+              03 STATA            PIC X.
+           02 STATI               PIC X(08).
+           02 EDATEL              PIC S9(4) COMP.
+           02 EDATEF              PIC X.
+           02 FILLER REDEFINES EDATEF.
+              03 EDATEA           PIC X.
+           02 EDATEI              PIC X(08).
+           02 ETIMEL              PIC S9(4) COMP.
+           02 ETIMEF              PIC X.
+           02 FILLER REDEFINES ETIMEF.
+              03 ETIMEA           PIC X.
+           02 ETIMEI              PIC X(06).
+           02 MSGL                PIC S9(4) COMP.
+           02 MSGF                PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA             PIC X.
+           02 MSGI                PIC X(40).
+*
+       01  PAYSMAP1O REDEFINES PAYSMAP1I.
+           02 FILLER            PIC X(12).
+           02 FILLER            PIC X(3).
+           02 REFO                PIC X(10).
+           02 FILLER            PIC X(3).
+           02 PAYEEO              PIC X(20).
+           02 FILLER            PIC X(3).
+           02 ACCTO               PIC X(10).
+           02 FILLER            PIC X(3).
+           02 AMTO                PIC X(13).
+           02 FILLER            PIC X(3).
+           02 STATO               PIC X(08).
+           02 FILLER            PIC X(3).
+           02 EDATEO              PIC X(08).
+           02 FILLER            PIC X(3).
+           02 ETIMEO              PIC X(06).
+           02 FILLER            PIC X(3).
+           02 MSGO                PIC X(40).
