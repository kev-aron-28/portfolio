@@ -0,0 +1,15 @@
+      *****************************************************************
+      * EXCPREC  -  RECORD WRITTEN TO THE EXCEPTION LOG TD QUEUE      *
+      *             (EXCP) BY EVERY ONLINE PROGRAM'S ABEND-ROUTINE,   *
+      *             SO AN ABEND OR UNHANDLED CICS CONDITION CAN BE    *
+      *             TRACED BACK TO A TASK, TERMINAL, AND PROGRAM      *
+      *             WITHOUT DIGGING THROUGH THE CICS LOG.             *
+      *****************************************************************
+       01  EXCP-RECORD.
+           05 EXCP-TIMESTAMP      PIC X(14).
+           05 EXCP-TRANSID        PIC X(04).
+           05 EXCP-TERMID         PIC X(04).
+           05 EXCP-PROGRAM        PIC X(08).
+           05 EXCP-ABCODE         PIC X(04).
+           05 EXCP-TASKNO         PIC 9(07).
+           05 FILLER              PIC X(19).
