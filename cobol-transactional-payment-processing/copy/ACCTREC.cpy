@@ -0,0 +1,14 @@
+      *****************************************************************
+      * ACCTREC  -  RECORD LAYOUT FOR THE ACCOUNT MASTER FILE         *
+      *             (ACCTFIL) READ BY ACCTINQ.  KEYED BY ACCT-NUMBER. *
+      *****************************************************************
+       01  ACCT-RECORD.
+           05 ACCT-NUMBER         PIC 9(10).
+           05 ACCT-NAME           PIC X(20).
+           05 ACCT-BALANCE        PIC S9(9)V99 COMP-3.
+           05 ACCT-STATUS         PIC X(01).
+              88 ACCT-ST-ACTIVE      VALUE 'A'.
+              88 ACCT-ST-CLOSED      VALUE 'C'.
+              88 ACCT-ST-HOLD        VALUE 'H'.
+           05 ACCT-LAST-ACTV-DATE PIC 9(08).
+           05 FILLER              PIC X(15).
