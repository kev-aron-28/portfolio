@@ -0,0 +1,100 @@
+      *****************************************************************
+      * PAYMENT  -  SYMBOLIC MAP FOR MAPSET PAYMENT - THREE MAPS      *
+      *             PAYMAP1 (PAYEE), PAYMAP2 (AMOUNT/ACCOUNT),        *
+      *             PAYMAP3 (CONFIRM).  GENERATED FROM                *
+      *             bms/PAYMENT.bms - KEEP IN SYNC.                   *
+      *****************************************************************
+       01  PAYMAP1I.
+           02 FILLER            PIC X(12).
+           02 PAYEEL             PIC S9(4) COMP.
+           02 PAYEEF             PIC X.
+           02 FILLER REDEFINES PAYEEF.
+              03 PAYEEA          PIC X.
+           02 PAYEEI             PIC X(20).
+           02 MSG1L              PIC S9(4) COMP.
+           02 MSG1F              PIC X.
+           02 FILLER REDEFINES MSG1F.
+              03 MSG1A           PIC X.
+           02 MSG1I              PIC X(40).
+*
+       01  PAYMAP1O REDEFINES PAYMAP1I.
+           02 FILLER            PIC X(12).
+           02 FILLER            PIC X(3).
+           02 PAYEEO             PIC X(20).
+           02 FILLER            PIC X(3).
+           02 MSG1O              PIC X(40).
+*
+       01  PAYMAP2I.
+           02 FILLER            PIC X(12).
+           02 PNAMEL             PIC S9(4) COMP.
+           02 PNAMEF             PIC X.
+           02 FILLER REDEFINES PNAMEF.
+              03 PNAMEA          PIC X.
+           02 PNAMEI             PIC X(20).
+           02 AMTL               PIC S9(4) COMP.
+           02 AMTF               PIC X.
+           02 FILLER REDEFINES AMTF.
+              03 AMTA            PIC X.
+           02 AMTI               PIC 9(09).
+           02 ACCTL              PIC S9(4) COMP.
+           02 ACCTF              PIC X.
+           02 FILLER REDEFINES ACCTF.
+              03 ACCTA           PIC X.
+           02 ACCTI              PIC X(10).
+           02 MSG2L              PIC S9(4) COMP.
+           02 MSG2F              PIC X.
+           02 FILLER REDEFINES MSG2F.
+              03 MSG2A           PIC X.
+           02 MSG2I              PIC X(40).
+*
+       01  PAYMAP2O REDEFINES PAYMAP2I.
+           02 FILLER            PIC X(12).
+           02 FILLER            PIC X(3).
+           02 PNAMEO             PIC X(20).
+           02 FILLER            PIC X(3).
+           02 AMTO               PIC ZZZZZZZZ9.
+           02 FILLER            PIC X(3).
+           02 ACCTO              PIC X(10).
+           02 FILLER            PIC X(3).
+           02 MSG2O              PIC X(40).
+*
+       01  PAYMAP3I.
+           02 FILLER            PIC X(12).
+           02 CPAYEEL            PIC S9(4) COMP.
+           02 CPAYEEF            PIC X.
+           02 FILLER REDEFINES CPAYEEF.
+              03 CPAYEEA         PIC X.
+           02 CPAYEEI            PIC X(20).
+           02 CAMTL              PIC S9(4) COMP.
+           02 CAMTF              PIC X.
+           02 FILLER REDEFINES CAMTF.
+              03 CAMTA           PIC X.
+           02 CAMTI              PIC X(13).
+           02 CACCTL             PIC S9(4) COMP.
+           02 CACCTF             PIC X.
+           02 FILLER REDEFINES CACCTF.
+              03 CACCTA          PIC X.
+           02 CACCTI             PIC X(10).
+           02 CONFL              PIC S9(4) COMP.
+           02 CONFF              PIC X.
+           02 FILLER REDEFINES CONFF.
+              03 CONFA           PIC X.
+           02 CONFI              PIC X(01).
+           02 MSG3L              PIC S9(4) COMP.
+           02 MSG3F              PIC X.
+           02 FILLER REDEFINES MSG3F.
+              03 MSG3A           PIC X.
+           02 MSG3I              PIC X(40).
+*
+       01  PAYMAP3O REDEFINES PAYMAP3I.
+           02 FILLER            PIC X(12).
+           02 FILLER            PIC X(3).
+           02 CPAYEEO            PIC X(20).
+           02 FILLER            PIC X(3).
+           02 CAMTO              PIC X(13).
+           02 FILLER            PIC X(3).
+           02 CACCTO             PIC X(10).
+           02 FILLER            PIC X(3).
+           02 CONFO              PIC X(01).
+           02 FILLER            PIC X(3).
+           02 MSG3O              PIC X(40).
