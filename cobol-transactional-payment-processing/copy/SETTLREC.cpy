@@ -0,0 +1,15 @@
+      *****************************************************************
+      * SETTLREC -  RECORD WRITTEN TO THE OUTBOUND SETTLEMENT TD      *
+      *             QUEUE (SETL) BY PAYENT01 FOR EVERY ACCEPTED       *
+      *             PAYMENT, TO BE PICKED UP BY THE NIGHTLY ACH/      *
+      *             SETTLEMENT TRANSMISSION JOB.                      *
+      *****************************************************************
+       01  SETL-RECORD.
+           05 SETL-REF-NO          PIC 9(10).
+           05 SETL-PAYEE           PIC X(20).
+           05 SETL-ACCOUNT-NO      PIC 9(10).
+           05 SETL-AMOUNT          PIC S9(9)V99 COMP-3.
+           05 SETL-OPERATOR-ID     PIC X(08).
+           05 SETL-ENTRY-DATE      PIC 9(08).
+           05 SETL-ENTRY-TIME      PIC 9(06).
+           05 FILLER               PIC X(10).
