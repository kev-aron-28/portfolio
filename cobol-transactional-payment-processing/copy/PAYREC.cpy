@@ -0,0 +1,23 @@
+      *****************************************************************
+      * PAYREC   -  RECORD LAYOUT FOR THE PAYMENT FILE (PAYFILE)      *
+      *             WRITTEN BY PAYENT01, READ BY PAYSTS01, PAYRECON   *
+      *             AND DAILYRPT.  KEYED BY PAY-REF-NO.                *
+      * NOTE     -  PAYENT01 ONLY EVER WRITES PAY-ST-PENDING.  POSTING *
+      *             OR REJECTING A PAYMENT IS DRIVEN BY THE SETTLEMENT *
+      *             RESPONSE FEED, WHICH IS OUTSIDE THIS SYSTEM'S      *
+      *             SCOPE TODAY - THERE IS NO PROGRAM THAT REWRITES    *
+      *             PAYFILE TO PAY-ST-POSTED/PAY-ST-REJECTED YET.      *
+      *****************************************************************
+       01  PAY-RECORD.
+           05 PAY-REF-NO          PIC 9(10).
+           05 PAY-PAYEE           PIC X(20).
+           05 PAY-ACCOUNT-NO      PIC 9(10).
+           05 PAY-AMOUNT          PIC S9(9)V99 COMP-3.
+           05 PAY-STATUS          PIC X(01).
+              88 PAY-ST-POSTED       VALUE 'P'.
+              88 PAY-ST-PENDING      VALUE 'N'.
+              88 PAY-ST-REJECTED     VALUE 'R'.
+           05 PAY-OPERATOR-ID     PIC X(08).
+           05 PAY-ENTRY-DATE      PIC 9(08).
+           05 PAY-ENTRY-TIME      PIC 9(06).
+           05 FILLER              PIC X(10).
