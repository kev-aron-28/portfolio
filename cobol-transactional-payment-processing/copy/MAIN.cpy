@@ -0,0 +1,30 @@
+      *****************************************************************
+      * MAIN     -  SYMBOLIC MAP FOR MAPSET MAIN, MAP SCRN1           *
+      *             GENERATED FROM bms/MAIN.bms - KEEP IN SYNC        *
+      *****************************************************************
+       01  SCRN1I.
+           02 FILLER            PIC X(12).
+           02 OPIDL              PIC S9(4) COMP.
+           02 OPIDF              PIC X.
+           02 FILLER REDEFINES OPIDF.
+              03 OPIDA           PIC X.
+           02 OPIDI              PIC X(8).
+           02 OPTL               PIC S9(4) COMP.
+           02 OPTF               PIC X.
+           02 FILLER REDEFINES OPTF.
+              03 OPTA            PIC X.
+           02 OPTI               PIC X(2).
+           02 MSGL               PIC S9(4) COMP.
+           02 MSGF               PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA            PIC X.
+           02 MSGI               PIC X(40).
+*
+       01  SCRN1O REDEFINES SCRN1I.
+           02 FILLER            PIC X(12).
+           02 FILLER            PIC X(3).
+           02 OPIDO              PIC X(8).
+           02 FILLER            PIC X(3).
+           02 OPTO               PIC X(2).
+           02 FILLER            PIC X(3).
+           02 MSGO               PIC X(40).
