@@ -0,0 +1,12 @@
+      *****************************************************************
+      * OPERREC  -  RECORD LAYOUT FOR THE OPERATOR FILE (OPERFIL)     *
+      *             READ BY SIGNON01.  KEYED BY OPER-ID.               *
+      *****************************************************************
+       01  OPER-RECORD.
+           05 OPER-ID             PIC X(08).
+           05 OPER-PASSWORD       PIC X(08).
+           05 OPER-NAME           PIC X(20).
+           05 OPER-STATUS         PIC X(01).
+              88 OPER-ST-ACTIVE      VALUE 'A'.
+              88 OPER-ST-DISABLED    VALUE 'D'.
+           05 FILLER              PIC X(10).
