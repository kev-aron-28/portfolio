@@ -0,0 +1,20 @@
+      *****************************************************************
+      * COMMAREA -  STANDARD COMMAREA LAYOUT PASSED BETWEEN THE BANK  *
+      *             MENU (MAINMENU) AND THE FUNCTION PROGRAMS IT      *
+      *             XCTLs TO (PAYENT01, ACCTINQ, PAYSTS01).            *
+      *                                                                *
+      *             COPY THIS TWICE PER PROGRAM - ONCE INTO WORKING-  *
+      *             STORAGE AS WS-COMMAREA AND ONCE INTO LINKAGE AS   *
+      *             DFHCOMMAREA - USING REPLACING, E.G.               *
+      *                                                                *
+      *             COPY COMMAREA REPLACING ==:CA-REC:== BY           *
+      *                ==WS-COMMAREA==.                                *
+      *****************************************************************
+       01  :CA-REC:.
+           05 CA-CONTINUE        PIC X.
+              88 CA-SCREEN-WAIT    VALUE 'C'.
+              88 CA-FUNC-RETURN    VALUE 'R'.
+              88 CA-WAITING        VALUE 'W'.
+              88 CA-AUTHENTICATED  VALUE 'A'.
+           05 CA-OPERATOR-ID     PIC X(08).
+           05 CA-MSG             PIC X(40).
