@@ -0,0 +1,15 @@
+      *****************************************************************
+      * PAYSTATE -  IN-FLIGHT PAYMENT ENTRY STATE, WRITTEN TO A TS    *
+      *             QUEUE (KEYED BY EIBTRMID) BY PAYENT01 SO A        *
+      *             DROPPED SESSION OR ABEND MID-ENTRY CAN RESUME     *
+      *             INSTEAD OF LOSING THE WORK DONE SO FAR.           *
+      *****************************************************************
+       01  PS-STATE.
+           05 PS-SCREEN           PIC 9(01).
+              88 PS-SCR-PAYEE        VALUE 1.
+              88 PS-SCR-AMOUNT       VALUE 2.
+              88 PS-SCR-CONFIRM      VALUE 3.
+           05 PS-OPERATOR-ID      PIC X(08).
+           05 PS-PAYEE            PIC X(20).
+           05 PS-AMOUNT-CENTS     PIC 9(09).
+           05 PS-ACCOUNT-NO       PIC 9(10).
