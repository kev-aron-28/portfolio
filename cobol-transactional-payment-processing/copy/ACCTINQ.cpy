@@ -0,0 +1,51 @@
+      *****************************************************************
+      * ACCTINQ  -  SYMBOLIC MAP FOR MAPSET ACCTINQ, MAP ACCTMAP1     *
+      *             GENERATED FROM bms/ACCTINQ.bms - KEEP IN SYNC     *
+      *****************************************************************
+       01  ACCTMAP1I.
+           02 FILLER            PIC X(12).
+           02 ACCTL              PIC S9(4) COMP.
+           02 ACCTF              PIC X.
+           02 FILLER REDEFINES ACCTF.
+              03 ACCTA           PIC X.
+           02 ACCTI              PIC X(10).
+           02 NAMEL              PIC S9(4) COMP.
+           02 NAMEF              PIC X.
+           02 FILLER REDEFINES NAMEF.
+              03 NAMEA           PIC X.
+           02 NAMEI              PIC X(20).
+           02 BALL               PIC S9(4) COMP.
+           02 BALF               PIC X.
+           02 FILLER REDEFINES BALF.
+              03 BALA            PIC X.
+           02 BALI               PIC X(13).
+           02 STATL              PIC S9(4) COMP.
+           02 STATF              PIC X.
+           02 FILLER REDEFINES STATF.
+              03 STATA           PIC X.
+           02 STATI              PIC X(08).
+           02 LACTL              PIC S9(4) COMP.
+           02 LACTF              PIC X.
+           02 FILLER REDEFINES LACTF.
+              03 LACTA           PIC X.
+           02 LACTI              PIC X(08).
+           02 MSGL               PIC S9(4) COMP.
+           02 MSGF               PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA            PIC X.
+           02 MSGI               PIC X(40).
+*
+       01  ACCTMAP1O REDEFINES ACCTMAP1I.
+           02 FILLER            PIC X(12).
+           02 FILLER            PIC X(3).
+           02 ACCTO              PIC X(10).
+           02 FILLER            PIC X(3).
+           02 NAMEO              PIC X(20).
+           02 FILLER            PIC X(3).
+           02 BALO               PIC X(13).
+           02 FILLER            PIC X(3).
+           02 STATO              PIC X(08).
+           02 FILLER            PIC X(3).
+           02 LACTO              PIC X(08).
+           02 FILLER            PIC X(3).
+           02 MSGO               PIC X(40).
