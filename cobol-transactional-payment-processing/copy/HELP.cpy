@@ -0,0 +1,16 @@
+      *****************************************************************
+      * HELP     -  SYMBOLIC MAP FOR MAPSET HELP, MAP HELPMAP1        *
+      *             GENERATED FROM bms/HELP.bms - KEEP IN SYNC        *
+      *****************************************************************
+       01  HELPMAP1I.
+           02 FILLER            PIC X(12).
+           02 MSGL               PIC S9(4) COMP.
+           02 MSGF               PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA            PIC X.
+           02 MSGI               PIC X(40).
+*
+       01  HELPMAP1O REDEFINES HELPMAP1I.
+           02 FILLER            PIC X(12).
+           02 FILLER            PIC X(3).
+           02 MSGO               PIC X(40).
