@@ -0,0 +1,13 @@
+      *****************************************************************
+      * AUDITREC -  RECORD WRITTEN TO THE AUDIT TRAIL TD QUEUE (AUDT) *
+      *             BY MAINMENU (EVERY MENU SELECTION) AND PAYENT01   *
+      *             (EVERY PAYMENT WRITTEN OR REJECTED), SO WHO DID   *
+      *             WHAT AND WHEN CAN BE RECONSTRUCTED LATER.         *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP     PIC X(14).
+           05 AUDIT-OPERATOR-ID   PIC X(08).
+           05 AUDIT-TRANSID       PIC X(04).
+           05 AUDIT-OPTION        PIC 9(02).
+           05 AUDIT-OUTCOME       PIC X(40).
+           05 FILLER              PIC X(10).
