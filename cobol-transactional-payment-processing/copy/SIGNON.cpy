@@ -0,0 +1,30 @@
+      *****************************************************************
+      * SIGNON   -  SYMBOLIC MAP FOR MAPSET SIGNON, MAP SIGNMAP1      *
+      *             GENERATED FROM bms/SIGNON.bms - KEEP IN SYNC      *
+      *****************************************************************
+       01  SIGNMAP1I.
+           02 FILLER            PIC X(12).
+           02 OPIDL              PIC S9(4) COMP.
+           02 OPIDF              PIC X.
+           02 FILLER REDEFINES OPIDF.
+              03 OPIDA           PIC X.
+           02 OPIDI              PIC X(8).
+           02 PWDL               PIC S9(4) COMP.
+           02 PWDF               PIC X.
+           02 FILLER REDEFINES PWDF.
+              03 PWDA            PIC X.
+           02 PWDI               PIC X(8).
+           02 MSGL               PIC S9(4) COMP.
+           02 MSGF               PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA            PIC X.
+           02 MSGI               PIC X(40).
+*
+       01  SIGNMAP1O REDEFINES SIGNMAP1I.
+           02 FILLER            PIC X(12).
+           02 FILLER            PIC X(3).
+           02 OPIDO              PIC X(8).
+           02 FILLER            PIC X(3).
+           02 PWDO               PIC X(8).
+           02 FILLER            PIC X(3).
+           02 MSGO               PIC X(40).
