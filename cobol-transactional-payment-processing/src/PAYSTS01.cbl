@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYSTS01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY PAYSTAT.
+       COPY EXCPREC.
+       COPY PAYREC.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==WS-PAYS-CA==.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==WS-MENU-CA==.
+       01 WS-TRANSID PIC X(4) VALUE 'PAY2'.
+       01 WS-MSG PIC X(40) VALUE SPACES.
+       01 WS-RESP PIC S9(8) COMP.
+       01 WS-AMT-EDIT PIC -(9)9.99.
+       01 WS-ABSTIME PIC S9(15) COMP-3.
+       01 WS-AUD-DATE PIC X(8).
+       01 WS-AUD-TIME PIC X(6).
+       01 WS-ABCODE PIC X(4) VALUE SPACES.
+       01 WS-ABEND-MSG PIC X(40)
+          VALUE 'SYSTEM ERROR - PLEASE TRY AGAIN LATER.'.
+       LINKAGE SECTION.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==DFHCOMMAREA==.
+       PROCEDURE DIVISION.
+       MAIN.
+      * ANY UNHANDLED CICS CONDITION OR ABEND FROM HERE ON LANDS ON
+      * ABEND-ROUTINE INSTEAD OF THE DEFAULT CICS ABEND SCREEN.
+           EXEC CICS HANDLE CONDITION
+              ERROR(ABEND-ROUTINE)
+           END-EXEC
+           EXEC CICS HANDLE ABEND
+              LABEL(ABEND-ROUTINE)
+           END-EXEC
+      * THIS TRANSACTION HAS ITS OWN PCT ENTRY, SO AN OPERATOR CAN
+      * ATTACH IT DIRECTLY AT A CLEARED SCREEN WITH NO COMMAREA - DO
+      * NOT TOUCH DFHCOMMAREA IN THAT CASE, AND DO NOT LET SOMEONE
+      * REACH PAYMENT STATUS WITHOUT HAVING SIGNED ON THROUGH
+      * MAINMENU/SIGNON01 FIRST.
+           IF EIBCALEN = ZERO THEN
+              PERFORM GO-TO-SIGNON
+           ELSE
+      * DFHCOMMAREA IS SPACES ON THE FIRST XCTL IN FROM MAINMENU AND
+      * 'W' ON EACH SUBSEQUENT PSEUDO-CONVERSATIONAL TURN OF OUR OWN.
+      * CARRY THE SIGNED-ON OPERATOR ID FORWARD EVERY TURN SO IT CAN
+      * BE HANDED BACK TO THE MENU.
+              MOVE CA-OPERATOR-ID OF DFHCOMMAREA
+                TO CA-OPERATOR-ID OF WS-PAYS-CA
+              IF CA-WAITING OF DFHCOMMAREA THEN
+                 PERFORM RECEIVE-SCREEN
+              ELSE
+                 PERFORM INIT-PROGRAM
+                 PERFORM SEND-SCREEN
+              END-IF
+           END-IF.
+       GO-TO-SIGNON.
+           EXEC CICS XCTL
+              PROGRAM('SIGNON01')
+           END-EXEC.
+       INIT-PROGRAM.
+           MOVE LOW-VALUES TO PAYSMAP1I.
+       RECEIVE-SCREEN.
+           EXEC CICS RECEIVE
+              MAPSET('PAYSTAT')
+              MAP('PAYSMAP1')
+              INTO(PAYSMAP1I)
+           END-EXEC
+           PERFORM CHECK-KEY.
+       CHECK-KEY.
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                PERFORM LOOKUP-PAYMENT
+              WHEN DFHPF3
+                MOVE 'RETURNED FROM PAYMENT STATUS' TO WS-MSG
+                PERFORM RETURN-TO-MENU
+              WHEN OTHER
+                MOVE 'INVALID KEY' TO WS-MSG
+                MOVE WS-MSG TO MSGO
+                PERFORM SEND-SCREEN
+           END-EVALUATE.
+       LOOKUP-PAYMENT.
+           MOVE SPACES TO WS-MSG
+           IF REFL = 0 THEN
+              MOVE 'REFERENCE NO IS REQUIRED' TO WS-MSG
+           ELSE IF REFI NOT NUMERIC THEN
+              MOVE 'REFERENCE NO MUST BE NUMERIC' TO WS-MSG
+           END-IF
+           IF WS-MSG NOT = SPACES THEN
+              MOVE WS-MSG TO MSGO
+              PERFORM SEND-SCREEN
+           ELSE
+              PERFORM READ-PAYMENT
+           END-IF.
+       READ-PAYMENT.
+           MOVE REFI TO PAY-REF-NO
+           EXEC CICS READ
+              FILE('PAYFILE')
+              INTO(PAY-RECORD)
+              RIDFLD(PAY-REF-NO)
+              KEYLENGTH(LENGTH OF PAY-REF-NO)
+              RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 'PAYMENT NOT FOUND' TO WS-MSG
+              MOVE SPACES TO PAYEEO ACCTO AMTO STATO EDATEO ETIMEO
+           ELSE
+              MOVE PAY-PAYEE TO PAYEEO
+              MOVE PAY-ACCOUNT-NO TO ACCTO
+              MOVE PAY-AMOUNT TO WS-AMT-EDIT
+              MOVE WS-AMT-EDIT TO AMTO
+              MOVE PAY-ENTRY-DATE TO EDATEO
+              MOVE PAY-ENTRY-TIME TO ETIMEO
+              EVALUATE TRUE
+                 WHEN PAY-ST-POSTED
+                   MOVE 'POSTED' TO STATO
+                 WHEN PAY-ST-PENDING
+                   MOVE 'PENDING' TO STATO
+                 WHEN PAY-ST-REJECTED
+                   MOVE 'REJECTED' TO STATO
+                 WHEN OTHER
+                   MOVE 'UNKNOWN' TO STATO
+              END-EVALUATE
+              MOVE 'PAYMENT FOUND' TO WS-MSG
+           END-IF
+           MOVE WS-MSG TO MSGO
+           PERFORM SEND-SCREEN.
+       RETURN-TO-MENU.
+           MOVE 'R' TO CA-CONTINUE OF WS-MENU-CA
+           MOVE CA-OPERATOR-ID OF WS-PAYS-CA
+             TO CA-OPERATOR-ID OF WS-MENU-CA
+           MOVE WS-MSG TO CA-MSG OF WS-MENU-CA
+           EXEC CICS XCTL
+              PROGRAM('MAINMENU')
+              COMMAREA(WS-MENU-CA)
+              LENGTH(LENGTH OF WS-MENU-CA)
+           END-EXEC.
+       SEND-SCREEN.
+           EXEC CICS SEND
+              MAPSET('PAYSTAT')
+              MAP('PAYSMAP1')
+              FROM(PAYSMAP1O)
+              ERASE
+              FREEKB
+           END-EXEC
+
+           MOVE 'W' TO CA-CONTINUE OF WS-PAYS-CA
+           EXEC CICS RETURN
+              TRANSID(WS-TRANSID)
+              COMMAREA(WS-PAYS-CA)
+              LENGTH(LENGTH OF WS-PAYS-CA)
+           END-EXEC.
+       ABEND-ROUTINE.
+      *  LOG THE ABEND CODE/TRANSACTION/TERMINAL TO THE EXCEPTION
+      *  TRAIL AND SEND A FRIENDLY MESSAGE INSTEAD OF LEAVING THE
+      *  OPERATOR STARING AT A RAW CICS ABEND SCREEN.  THE TASK ENDS
+      *  HERE - THE OPERATOR RETURNS TO THE MENU BY SIGNING ON AGAIN.
+           EXEC CICS ASSIGN
+              ABCODE(WS-ABCODE)
+           END-EXEC
+           EXEC CICS ASKTIME
+              ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-ABSTIME)
+              YYYYMMDD(WS-AUD-DATE)
+              TIME(WS-AUD-TIME)
+           END-EXEC
+           STRING WS-AUD-DATE WS-AUD-TIME DELIMITED BY SIZE
+              INTO EXCP-TIMESTAMP
+           MOVE WS-TRANSID TO EXCP-TRANSID
+           MOVE EIBTRMID TO EXCP-TERMID
+           MOVE 'PAYSTS01' TO EXCP-PROGRAM
+           MOVE WS-ABCODE TO EXCP-ABCODE
+           MOVE EIBTASKN TO EXCP-TASKNO
+           EXEC CICS WRITEQ TD
+              QUEUE('EXCP')
+              FROM(EXCP-RECORD)
+              LENGTH(LENGTH OF EXCP-RECORD)
+           END-EXEC
+           EXEC CICS SEND TEXT
+              FROM(WS-ABEND-MSG)
+              LENGTH(40)
+              ERASE
+              FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
