@@ -0,0 +1,217 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DAILYRPT.
+000120 AUTHOR. D HALLORAN.
+000130 INSTALLATION. FIRST COMMERCIAL BANK - IT APPLICATIONS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*DAILYRPT - DAILY TRANSACTION SUMMARY REPORT.  RUN AS PART OF
+000180*           END-OF-DAY BATCH, AFTER PAYRECON.  LISTS EVERY
+000190*           TRANSACTION ON THE PAYMENT FILE WITH PAYEE, AMOUNT,
+000200*           ACCOUNT, AND STATUS, PLUS SUMMARY TOTALS AND A
+000210*           REJECT COUNT AT THE BOTTOM, SO MANAGEMENT HAS AN
+000220*           ARTIFACT TO REVIEW AFTER THE FACT.
+000230*----------------------------------------------------------------
+000240*MODIFICATION HISTORY
+000250*----------------------------------------------------------------
+000260*DATE      INIT DESCRIPTION
+000270*08/08/26  DH   INITIAL VERSION.
+000280*----------------------------------------------------------------
+
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT PAYFILE ASSIGN TO PAYFILE
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS SEQUENTIAL
+000350         RECORD KEY IS PAY-REF-NO
+000360         FILE STATUS IS DR-PAYFILE-STATUS.
+000370     SELECT DAILYRPT ASSIGN TO DAILYRPT
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS DR-DAILYRPT-STATUS.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  PAYFILE.
+000430 COPY PAYREC.
+000440*
+000450 FD  DAILYRPT
+000460     RECORDING MODE IS F.
+000470 01  DAILYRPT-RECORD             PIC X(80).
+
+000480 WORKING-STORAGE SECTION.
+000490*----------------------------------------------------------------
+000500*SWITCHES AND FILE STATUS FIELDS
+000510*----------------------------------------------------------------
+000520 77  DR-PAYFILE-STATUS           PIC X(02) VALUE SPACES.
+000530 77  DR-DAILYRPT-STATUS          PIC X(02) VALUE SPACES.
+000540 77  DR-EOF-PAYFILE-SW           PIC X(01) VALUE 'N'.
+000550     88 DR-EOF-PAYFILE                       VALUE 'Y'.
+000560*----------------------------------------------------------------
+000570*LINE AND PAGE CONTROL
+000580*----------------------------------------------------------------
+000590 77  DR-LINE-COUNT               PIC 9(02) COMP VALUE ZERO.
+000600 77  DR-PAGE-COUNT               PIC 9(03) COMP VALUE ZERO.
+000610 77  DR-LINES-PER-PAGE           PIC 9(02) COMP VALUE 55.
+000620*----------------------------------------------------------------
+000630*ACCUMULATORS
+000640*----------------------------------------------------------------
+000650 77  DR-TRANSACTION-COUNT        PIC 9(07) COMP VALUE ZERO.
+000660 77  DR-REJECT-COUNT             PIC 9(07) COMP VALUE ZERO.
+000670 77  DR-GRAND-TOTAL              PIC S9(09)V99 COMP-3 VALUE ZERO.
+000680*----------------------------------------------------------------
+000690*WORK FIELDS
+000700*----------------------------------------------------------------
+000710 77  DR-STATUS-TEXT              PIC X(08) VALUE SPACES.
+
+000720*----------------------------------------------------------------
+000730*REPORT LINE LAYOUTS
+000740*----------------------------------------------------------------
+000750 01  DR-HEADING-LINE-1.
+000760     05 FILLER                  PIC X(30) VALUE SPACES.
+000770     05 FILLER                  PIC X(25)
+000780        VALUE 'DAILY TRANSACTION SUMMARY'.
+000790     05 FILLER                  PIC X(25) VALUE SPACES.
+000800 01  DR-HEADING-LINE-2.
+000810     05 FILLER                  PIC X(01) VALUE SPACES.
+000820     05 FILLER                  PIC X(10) VALUE 'REF NO'.
+000830     05 FILLER                  PIC X(21) VALUE 'PAYEE'.
+000840     05 FILLER                  PIC X(12) VALUE 'ACCOUNT NO'.
+000850     05 FILLER                  PIC X(15) VALUE 'AMOUNT'.
+000860     05 FILLER                  PIC X(08) VALUE 'STATUS'.
+000870     05 FILLER                  PIC X(13) VALUE SPACES.
+000880 01  DR-DETAIL-LINE.
+000890     05 FILLER                  PIC X(01) VALUE SPACES.
+000900     05 DR-DL-REF-NO             PIC Z(9)9.
+000910     05 FILLER                  PIC X(01) VALUE SPACES.
+000920     05 DR-DL-PAYEE              PIC X(20).
+000930     05 FILLER                  PIC X(01) VALUE SPACES.
+000940     05 DR-DL-ACCOUNT-NO         PIC Z(9)9.
+000950     05 FILLER                  PIC X(02) VALUE SPACES.
+000960     05 DR-DL-AMOUNT             PIC -(9)9.99.
+000970     05 FILLER                  PIC X(02) VALUE SPACES.
+000980     05 DR-DL-STATUS             PIC X(08).
+000990     05 FILLER                  PIC X(05) VALUE SPACES.
+001000 01  DR-TOTAL-LINE.
+001010     05 DR-TL-LABEL              PIC X(30).
+001020     05 FILLER                  PIC X(02) VALUE SPACES.
+001030     05 DR-TL-COUNT              PIC ZZZ,ZZ9.
+001040     05 FILLER                  PIC X(03) VALUE SPACES.
+001050     05 DR-TL-AMOUNT             PIC -(9)9.99.
+001060     05 FILLER                  PIC X(23) VALUE SPACES.
+
+001070 PROCEDURE DIVISION.
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001100     PERFORM 2000-PROCESS-PAYFILE THRU 2000-EXIT
+001110         UNTIL DR-EOF-PAYFILE
+001120     PERFORM 4000-WRITE-TOTALS THRU 4000-EXIT
+001130     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001140     STOP RUN.
+
+001150*----------------------------------------------------------------
+001160*1000-INITIALIZE - OPEN FILES, PRIME THE FIRST PAYFILE RECORD,
+001170*                  AND WRITE THE REPORT PAGE 1 HEADINGS.
+001180*----------------------------------------------------------------
+001190 1000-INITIALIZE.
+001200     OPEN INPUT PAYFILE
+001210     IF DR-PAYFILE-STATUS NOT = '00'
+001220         DISPLAY 'DAILYRPT: PAYFILE OPEN FAILED, STATUS = '
+001230             DR-PAYFILE-STATUS
+001240         MOVE 16 TO RETURN-CODE
+001250         STOP RUN
+001260     END-IF
+001270     OPEN OUTPUT DAILYRPT
+001280     IF DR-DAILYRPT-STATUS NOT = '00'
+001290         DISPLAY 'DAILYRPT: DAILYRPT OPEN FAILED, STATUS = '
+001300             DR-DAILYRPT-STATUS
+001310         MOVE 16 TO RETURN-CODE
+001320         STOP RUN
+001330     END-IF
+001340     PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT
+001350     PERFORM 2100-READ-PAYFILE THRU 2100-EXIT.
+001360 1000-EXIT.
+001370     EXIT.
+001380 1100-WRITE-HEADINGS.
+001390     ADD 1 TO DR-PAGE-COUNT
+001400     WRITE DAILYRPT-RECORD FROM DR-HEADING-LINE-1
+001410         AFTER ADVANCING PAGE
+001420     WRITE DAILYRPT-RECORD FROM DR-HEADING-LINE-2
+001430         AFTER ADVANCING 2 LINES
+001440     MOVE 2 TO DR-LINE-COUNT.
+001450 1100-EXIT.
+001460     EXIT.
+
+001470*----------------------------------------------------------------
+001480*2000-PROCESS-PAYFILE - LIST ONE DETAIL LINE PER TRANSACTION,
+001490*                       STARTING A NEW PAGE WHEN THE CURRENT
+001500*                       ONE FILLS UP, AND ROLL UP THE SUMMARY
+001510*                       TOTALS AS WE GO.
+001520*----------------------------------------------------------------
+001530 2000-PROCESS-PAYFILE.
+001540     IF DR-LINE-COUNT NOT < DR-LINES-PER-PAGE
+001550         PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT
+001560     END-IF
+001570     EVALUATE TRUE
+001580         WHEN PAY-ST-POSTED
+001590             MOVE 'POSTED' TO DR-STATUS-TEXT
+001600         WHEN PAY-ST-PENDING
+001610             MOVE 'PENDING' TO DR-STATUS-TEXT
+001620         WHEN PAY-ST-REJECTED
+001630             MOVE 'REJECTED' TO DR-STATUS-TEXT
+001640             ADD 1 TO DR-REJECT-COUNT
+001650         WHEN OTHER
+001660             MOVE 'UNKNOWN' TO DR-STATUS-TEXT
+001670     END-EVALUATE
+001680     MOVE SPACES TO DR-DETAIL-LINE
+001690     MOVE PAY-REF-NO TO DR-DL-REF-NO
+001700     MOVE PAY-PAYEE TO DR-DL-PAYEE
+001710     MOVE PAY-ACCOUNT-NO TO DR-DL-ACCOUNT-NO
+001720     MOVE PAY-AMOUNT TO DR-DL-AMOUNT
+001730     MOVE DR-STATUS-TEXT TO DR-DL-STATUS
+001740     WRITE DAILYRPT-RECORD FROM DR-DETAIL-LINE
+001750         AFTER ADVANCING 1 LINE
+001760     ADD 1 TO DR-LINE-COUNT
+001770     ADD 1 TO DR-TRANSACTION-COUNT
+001780     ADD PAY-AMOUNT TO DR-GRAND-TOTAL
+001790     PERFORM 2100-READ-PAYFILE THRU 2100-EXIT.
+001800 2000-EXIT.
+001810     EXIT.
+001820 2100-READ-PAYFILE.
+001830     READ PAYFILE
+001840         AT END
+001850             SET DR-EOF-PAYFILE TO TRUE
+001860     END-READ.
+001870 2100-EXIT.
+001880     EXIT.
+
+001890*----------------------------------------------------------------
+001900*4000-WRITE-TOTALS - PRINT THE SUMMARY TOTALS AND REJECT COUNT
+001910*                    AT THE BOTTOM OF THE REPORT.
+001920*----------------------------------------------------------------
+001930 4000-WRITE-TOTALS.
+001940     MOVE SPACES TO DR-TOTAL-LINE
+001950     WRITE DAILYRPT-RECORD FROM DR-TOTAL-LINE
+001960         AFTER ADVANCING 2 LINES
+001970     MOVE SPACES TO DR-TOTAL-LINE
+001980     MOVE 'TOTAL TRANSACTIONS' TO DR-TL-LABEL
+001990     MOVE DR-TRANSACTION-COUNT TO DR-TL-COUNT
+002000     MOVE DR-GRAND-TOTAL TO DR-TL-AMOUNT
+002010     WRITE DAILYRPT-RECORD FROM DR-TOTAL-LINE
+002020         AFTER ADVANCING 1 LINE
+002030     MOVE SPACES TO DR-TOTAL-LINE
+002040     MOVE 'REJECTED TRANSACTIONS' TO DR-TL-LABEL
+002050     MOVE DR-REJECT-COUNT TO DR-TL-COUNT
+002060     WRITE DAILYRPT-RECORD FROM DR-TOTAL-LINE
+002070         AFTER ADVANCING 1 LINE.
+002080 4000-EXIT.
+002090     EXIT.
+
+002100*----------------------------------------------------------------
+002110*8000-TERMINATE - CLOSE ALL FILES BEFORE ENDING THE RUN.
+002120*----------------------------------------------------------------
+002130 8000-TERMINATE.
+002140     CLOSE PAYFILE
+002150     CLOSE DAILYRPT.
+002160 8000-EXIT.
+002170     EXIT.
