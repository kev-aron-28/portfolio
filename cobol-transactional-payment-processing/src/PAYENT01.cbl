@@ -0,0 +1,478 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYENT01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY PAYMENT.
+       COPY PAYSTATE.
+       COPY AUDITREC.
+       COPY SETTLREC.
+       COPY EXCPREC.
+       COPY PAYREC.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==WS-PAY-CA==.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==WS-MENU-CA==.
+       01 WS-TRANSID PIC X(4) VALUE 'PAY1'.
+       01 WS-MSG PIC X(40) VALUE SPACES.
+       01 WS-TSQ-NAME PIC X(08) VALUE SPACES.
+       01 WS-TSQ-LEN PIC S9(4) COMP.
+       01 WS-RESP PIC S9(8) COMP.
+       01 WS-REF-NO PIC 9(10).
+       01 WS-REF-NO-BIN PIC S9(9) COMP.
+       01 WS-AMOUNT-DEC PIC S9(9)V99 COMP-3.
+       01 WS-AMT-EDIT PIC -(9)9.99.
+       01 WS-ABSTIME PIC S9(15) COMP-3.
+       01 WS-AUD-DATE PIC X(8).
+       01 WS-AUD-TIME PIC X(6).
+       01 WS-ABCODE PIC X(4) VALUE SPACES.
+       01 WS-ABEND-MSG PIC X(40)
+          VALUE 'SYSTEM ERROR - PLEASE TRY AGAIN LATER.'.
+       LINKAGE SECTION.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==DFHCOMMAREA==.
+       PROCEDURE DIVISION.
+       MAIN.
+      * ANY UNHANDLED CICS CONDITION OR ABEND FROM HERE ON LANDS ON
+      * ABEND-ROUTINE INSTEAD OF THE DEFAULT CICS ABEND SCREEN. THE
+      * IN-FLIGHT ENTRY STATE ON THE TS QUEUE IS LEFT ALONE, SO THE
+      * NEXT FRESH ATTACH OF THIS TRANSACTION STILL RESUMES IT.
+           EXEC CICS HANDLE CONDITION
+              ERROR(ABEND-ROUTINE)
+           END-EXEC
+           EXEC CICS HANDLE ABEND
+              LABEL(ABEND-ROUTINE)
+           END-EXEC
+      * DFHCOMMAREA IS SPACES ON THE FIRST XCTL IN FROM MAINMENU AND
+      * 'W' ON EACH SUBSEQUENT PSEUDO-CONVERSATIONAL TURN OF OUR OWN.
+      * THE FIELDS ENTERED SO FAR ARE KEPT IN A TS QUEUE KEYED BY
+      * EIBTRMID (NOT IN THE COMMAREA) SO THAT A DROPPED SESSION OR AN
+      * ABEND PARTWAY THROUGH THE THREE ENTRY SCREENS CAN BE RESUMED
+      * FROM A FRESH ATTACH (EIBCALEN = ZERO) INSTEAD OF LOSING THE
+      * PAYMENT THE OPERATOR HAD ALREADY TYPED IN.
+           PERFORM BUILD-TSQ-NAME
+           IF EIBCALEN = ZERO THEN
+              PERFORM TRY-RESUME
+           ELSE
+              MOVE CA-OPERATOR-ID OF DFHCOMMAREA
+                TO CA-OPERATOR-ID OF WS-PAY-CA
+              IF CA-WAITING OF DFHCOMMAREA THEN
+                 PERFORM READ-STATE
+                 PERFORM RECEIVE-CURRENT-SCREEN
+              ELSE
+                 PERFORM START-NEW-ENTRY
+              END-IF
+           END-IF.
+       BUILD-TSQ-NAME.
+           STRING 'PY' EIBTRMID DELIMITED BY SIZE INTO WS-TSQ-NAME.
+       TRY-RESUME.
+      *  A FRESH ATTACH WITH NO COMMAREA - THIS ONLY HAPPENS WHEN
+      *  CICS HAS RESTARTED THE TRANSACTION WITHOUT ONE, E.G. AFTER
+      *  AN ABEND.  IF WE HAVE STATE ON THE QUEUE FOR THIS TERMINAL,
+      *  PICK BACK UP WHERE THE OPERATOR LEFT OFF.
+           MOVE LENGTH OF PS-STATE TO WS-TSQ-LEN
+           EXEC CICS READQ TS
+              QUEUE(WS-TSQ-NAME)
+              INTO(PS-STATE)
+              LENGTH(WS-TSQ-LEN)
+              ITEM(1)
+              RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              MOVE PS-OPERATOR-ID TO CA-OPERATOR-ID OF WS-PAY-CA
+              MOVE 'SESSION RECOVERED - PLEASE CONTINUE' TO WS-MSG
+              PERFORM DISPLAY-CURRENT-SCREEN
+           ELSE
+      *  NO COMMAREA AND NO RESUMABLE TS STATE MEANS WE HAVE NO WAY OF
+      *  KNOWING WHO IS SIGNED ON - DO NOT START A NEW ENTRY WITH AN
+      *  UNKNOWN OPERATOR ID, SEND THE OPERATOR BACK TO SIGN ON.
+              PERFORM REJECT-NO-SIGNON
+           END-IF.
+       REJECT-NO-SIGNON.
+      *  SIGNON01 SENDS ITS OWN SIGN-ON SCREEN WITH ERASE THE MOMENT IT
+      *  GETS CONTROL, SO ANY TEXT WE SEND HERE WOULD BE OVERWRITTEN
+      *  BEFORE THE OPERATOR COULD READ IT - JUST XCTL AND LET THE
+      *  NORMAL SIGN-ON SCREEN COME UP.
+           EXEC CICS XCTL
+              PROGRAM('SIGNON01')
+           END-EXEC.
+       READ-STATE.
+           MOVE LENGTH OF PS-STATE TO WS-TSQ-LEN
+           EXEC CICS READQ TS
+              QUEUE(WS-TSQ-NAME)
+              INTO(PS-STATE)
+              LENGTH(WS-TSQ-LEN)
+              ITEM(1)
+              RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 'SESSION EXPIRED - PLEASE START OVER' TO WS-MSG
+              PERFORM START-NEW-ENTRY
+           END-IF.
+       WRITE-STATE.
+      *  A PLAIN WRITEQ TS ALWAYS APPENDS A NEW ITEM, SO THE QUEUE IS
+      *  CLEARED FIRST TO KEEP A SINGLE, CURRENT ITEM PER TERMINAL.
+           EXEC CICS DELETEQ TS
+              QUEUE(WS-TSQ-NAME)
+              RESP(WS-RESP)
+           END-EXEC
+           EXEC CICS WRITEQ TS
+              QUEUE(WS-TSQ-NAME)
+              FROM(PS-STATE)
+              LENGTH(LENGTH OF PS-STATE)
+           END-EXEC.
+       DELETE-STATE.
+           EXEC CICS DELETEQ TS
+              QUEUE(WS-TSQ-NAME)
+              RESP(WS-RESP)
+           END-EXEC.
+       START-NEW-ENTRY.
+           MOVE SPACES TO PS-STATE
+           MOVE ZERO TO PS-AMOUNT-CENTS
+           MOVE ZERO TO PS-ACCOUNT-NO
+           MOVE CA-OPERATOR-ID OF WS-PAY-CA TO PS-OPERATOR-ID
+           SET PS-SCR-PAYEE TO TRUE
+           PERFORM WRITE-STATE
+           PERFORM DISPLAY-CURRENT-SCREEN.
+       DISPLAY-CURRENT-SCREEN.
+           EVALUATE TRUE
+              WHEN PS-SCR-PAYEE
+                PERFORM DISPLAY-PAYEE-SCREEN
+              WHEN PS-SCR-AMOUNT
+                PERFORM DISPLAY-AMOUNT-SCREEN
+              WHEN PS-SCR-CONFIRM
+                PERFORM DISPLAY-CONFIRM-SCREEN
+           END-EVALUATE.
+       RECEIVE-CURRENT-SCREEN.
+           EVALUATE TRUE
+              WHEN PS-SCR-PAYEE
+                PERFORM RECEIVE-PAYEE-SCREEN
+              WHEN PS-SCR-AMOUNT
+                PERFORM RECEIVE-AMOUNT-SCREEN
+              WHEN PS-SCR-CONFIRM
+                PERFORM RECEIVE-CONFIRM-SCREEN
+           END-EVALUATE.
+      *****************************************************************
+      * SCREEN 1 - PAYEE                                              *
+      *****************************************************************
+       DISPLAY-PAYEE-SCREEN.
+           MOVE LOW-VALUES TO PAYMAP1I
+           MOVE PS-PAYEE TO PAYEEO
+           MOVE WS-MSG TO MSG1O
+           PERFORM SEND-PAYEE-SCREEN.
+       RECEIVE-PAYEE-SCREEN.
+           EXEC CICS RECEIVE
+              MAPSET('PAYMENT')
+              MAP('PAYMAP1')
+              INTO(PAYMAP1I)
+           END-EXEC
+           PERFORM CHECK-KEY-PAYEE.
+       CHECK-KEY-PAYEE.
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                PERFORM VALIDATE-PAYEE
+              WHEN DFHPF3
+                PERFORM CANCEL-ENTRY
+              WHEN OTHER
+                MOVE 'INVALID KEY' TO WS-MSG
+                MOVE WS-MSG TO MSG1O
+                PERFORM SEND-PAYEE-SCREEN
+           END-EVALUATE.
+       VALIDATE-PAYEE.
+           MOVE SPACES TO WS-MSG
+           IF PAYEEL = 0 THEN
+              MOVE 'PAYEE IS REQUIRED' TO WS-MSG
+           END-IF
+           IF WS-MSG NOT = SPACES THEN
+              MOVE WS-MSG TO MSG1O
+              PERFORM SEND-PAYEE-SCREEN
+           ELSE
+              MOVE PAYEEI TO PS-PAYEE
+              SET PS-SCR-AMOUNT TO TRUE
+              PERFORM WRITE-STATE
+              PERFORM DISPLAY-AMOUNT-SCREEN
+           END-IF.
+       SEND-PAYEE-SCREEN.
+           EXEC CICS SEND
+              MAPSET('PAYMENT')
+              MAP('PAYMAP1')
+              FROM(PAYMAP1O)
+              ERASE
+              FREEKB
+           END-EXEC
+
+           MOVE 'W' TO CA-CONTINUE OF WS-PAY-CA
+           EXEC CICS RETURN
+              TRANSID(WS-TRANSID)
+              COMMAREA(WS-PAY-CA)
+              LENGTH(LENGTH OF WS-PAY-CA)
+           END-EXEC.
+      *****************************************************************
+      * SCREEN 2 - AMOUNT / ACCOUNT                                   *
+      *****************************************************************
+       DISPLAY-AMOUNT-SCREEN.
+           MOVE LOW-VALUES TO PAYMAP2I
+           MOVE PS-PAYEE TO PNAMEO
+           IF PS-AMOUNT-CENTS NOT = ZERO THEN
+              MOVE PS-AMOUNT-CENTS TO AMTO
+           END-IF
+           IF PS-ACCOUNT-NO NOT = ZERO THEN
+              MOVE PS-ACCOUNT-NO TO ACCTO
+           END-IF
+           MOVE WS-MSG TO MSG2O
+           PERFORM SEND-AMOUNT-SCREEN.
+       RECEIVE-AMOUNT-SCREEN.
+           EXEC CICS RECEIVE
+              MAPSET('PAYMENT')
+              MAP('PAYMAP2')
+              INTO(PAYMAP2I)
+           END-EXEC
+           PERFORM CHECK-KEY-AMOUNT.
+       CHECK-KEY-AMOUNT.
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                PERFORM VALIDATE-AMOUNT
+              WHEN DFHPF3
+                PERFORM CANCEL-ENTRY
+              WHEN OTHER
+                MOVE 'INVALID KEY' TO WS-MSG
+                MOVE WS-MSG TO MSG2O
+                PERFORM SEND-AMOUNT-SCREEN
+           END-EVALUATE.
+       VALIDATE-AMOUNT.
+           MOVE SPACES TO WS-MSG
+           IF AMTL = 0 THEN
+              MOVE 'AMOUNT IS REQUIRED' TO WS-MSG
+           ELSE IF ACCTL = 0 THEN
+              MOVE 'ACCOUNT NO IS REQUIRED' TO WS-MSG
+           ELSE IF ACCTI NOT NUMERIC THEN
+              MOVE 'ACCOUNT NO MUST BE NUMERIC' TO WS-MSG
+           END-IF
+           IF WS-MSG NOT = SPACES THEN
+              MOVE WS-MSG TO MSG2O
+              PERFORM SEND-AMOUNT-SCREEN
+           ELSE
+              MOVE AMTI TO PS-AMOUNT-CENTS
+              MOVE ACCTI TO PS-ACCOUNT-NO
+              SET PS-SCR-CONFIRM TO TRUE
+              PERFORM WRITE-STATE
+              PERFORM DISPLAY-CONFIRM-SCREEN
+           END-IF.
+       SEND-AMOUNT-SCREEN.
+           EXEC CICS SEND
+              MAPSET('PAYMENT')
+              MAP('PAYMAP2')
+              FROM(PAYMAP2O)
+              ERASE
+              FREEKB
+           END-EXEC
+
+           MOVE 'W' TO CA-CONTINUE OF WS-PAY-CA
+           EXEC CICS RETURN
+              TRANSID(WS-TRANSID)
+              COMMAREA(WS-PAY-CA)
+              LENGTH(LENGTH OF WS-PAY-CA)
+           END-EXEC.
+      *****************************************************************
+      * SCREEN 3 - CONFIRM                                            *
+      *****************************************************************
+       DISPLAY-CONFIRM-SCREEN.
+           MOVE LOW-VALUES TO PAYMAP3I
+           MOVE PS-PAYEE TO CPAYEEO
+           DIVIDE PS-AMOUNT-CENTS BY 100 GIVING WS-AMOUNT-DEC
+           MOVE WS-AMOUNT-DEC TO WS-AMT-EDIT
+           MOVE WS-AMT-EDIT TO CAMTO
+           MOVE PS-ACCOUNT-NO TO CACCTO
+           MOVE WS-MSG TO MSG3O
+           PERFORM SEND-CONFIRM-SCREEN.
+       RECEIVE-CONFIRM-SCREEN.
+           EXEC CICS RECEIVE
+              MAPSET('PAYMENT')
+              MAP('PAYMAP3')
+              INTO(PAYMAP3I)
+           END-EXEC
+           PERFORM CHECK-KEY-CONFIRM.
+       CHECK-KEY-CONFIRM.
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                PERFORM VALIDATE-CONFIRM
+              WHEN DFHPF3
+                PERFORM CANCEL-ENTRY
+              WHEN OTHER
+                MOVE 'INVALID KEY' TO WS-MSG
+                MOVE WS-MSG TO MSG3O
+                PERFORM SEND-CONFIRM-SCREEN
+           END-EVALUATE.
+       VALIDATE-CONFIRM.
+           IF CONFI = 'Y' THEN
+              PERFORM WRITE-PAYMENT
+           ELSE IF CONFI = 'N' THEN
+              PERFORM CANCEL-ENTRY
+           ELSE
+              MOVE 'ANSWER Y OR N' TO WS-MSG
+              MOVE WS-MSG TO MSG3O
+              PERFORM SEND-CONFIRM-SCREEN
+           END-IF.
+       SEND-CONFIRM-SCREEN.
+           EXEC CICS SEND
+              MAPSET('PAYMENT')
+              MAP('PAYMAP3')
+              FROM(PAYMAP3O)
+              ERASE
+              FREEKB
+           END-EXEC
+
+           MOVE 'W' TO CA-CONTINUE OF WS-PAY-CA
+           EXEC CICS RETURN
+              TRANSID(WS-TRANSID)
+              COMMAREA(WS-PAY-CA)
+              LENGTH(LENGTH OF WS-PAY-CA)
+           END-EXEC.
+      *****************************************************************
+      * FINISH - WRITE THE PAYMENT, OR CANCEL, THEN BACK TO THE MENU  *
+      *****************************************************************
+       WRITE-PAYMENT.
+      *  PAY-REF-NO IS A DURABLE, MONOTONICALLY INCREASING KEY DRAWN
+      *  FROM A CICS-MAINTAINED NAMED COUNTER, NOT THE CICS TASK NUMBER
+      *  - EIBTASKN RESETS TO 1 ON EVERY REGION RESTART AND WOULD
+      *  EVENTUALLY COLLIDE WITH ALREADY-POSTED REFERENCE NUMBERS.
+      *  GET COUNTER'S VALUE OPTION IS A FULLWORD BINARY FIELD, NOT THE
+      *  DISPLAY-FORMAT PAY-REF-NO ITSELF - MOVE IT ACROSS AFTERWARDS.
+           EXEC CICS GET COUNTER('PAYREF')
+              VALUE(WS-REF-NO-BIN)
+              RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              MOVE WS-REF-NO-BIN TO WS-REF-NO
+              MOVE WS-REF-NO TO PAY-REF-NO
+              MOVE PS-PAYEE TO PAY-PAYEE
+              MOVE PS-ACCOUNT-NO TO PAY-ACCOUNT-NO
+              DIVIDE PS-AMOUNT-CENTS BY 100 GIVING PAY-AMOUNT
+              SET PAY-ST-PENDING TO TRUE
+              MOVE CA-OPERATOR-ID OF WS-PAY-CA TO PAY-OPERATOR-ID
+              EXEC CICS ASKTIME
+                 ABSTIME(WS-ABSTIME)
+              END-EXEC
+              EXEC CICS FORMATTIME
+                 ABSTIME(WS-ABSTIME)
+                 YYYYMMDD(PAY-ENTRY-DATE)
+                 TIME(PAY-ENTRY-TIME)
+              END-EXEC
+              EXEC CICS WRITE
+                 FILE('PAYFILE')
+                 FROM(PAY-RECORD)
+                 RIDFLD(PAY-REF-NO)
+                 KEYLENGTH(LENGTH OF PAY-REF-NO)
+                 RESP(WS-RESP)
+              END-EXEC
+           END-IF
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+      *  THE PAYMENT IS COMMITTED TO PAYFILE AS OF HERE - DELETE THE
+      *  TS-QUEUE RESUME STATE BEFORE THE AUDIT/SETTLEMENT WRITES SO
+      *  AN ABEND IN EITHER OF THOSE CANNOT LEAVE RESUMABLE STATE
+      *  POINTING AT A PAYMENT THAT HAS ALREADY BEEN WRITTEN, WHICH
+      *  WOULD LET TRY-RESUME OFFER TO RE-ENTER IT A SECOND TIME.
+              PERFORM DELETE-STATE
+              STRING 'PAYMENT ENTERED - REF ' WS-REF-NO
+                 DELIMITED BY SIZE INTO WS-MSG
+              MOVE WS-MSG TO AUDIT-OUTCOME
+              PERFORM WRITE-AUDIT-LOG
+              PERFORM WRITE-SETTLEMENT-RECORD
+              PERFORM RETURN-TO-MENU
+           ELSE
+              MOVE 'UNABLE TO WRITE PAYMENT RECORD' TO WS-MSG
+              MOVE WS-MSG TO AUDIT-OUTCOME
+              PERFORM WRITE-AUDIT-LOG
+              MOVE WS-MSG TO MSG3O
+              PERFORM SEND-CONFIRM-SCREEN
+           END-IF.
+       WRITE-SETTLEMENT-RECORD.
+      *  EVERY ACCEPTED PAYMENT ALSO GENERATES A FIXED-FORMAT RECORD
+      *  ON THE OUTBOUND SETTLEMENT TD QUEUE FOR THE NIGHTLY ACH
+      *  TRANSMISSION JOB TO PICK UP - SEE COPY/SETTLREC.cpy.
+           MOVE PAY-REF-NO TO SETL-REF-NO
+           MOVE PAY-PAYEE TO SETL-PAYEE
+           MOVE PAY-ACCOUNT-NO TO SETL-ACCOUNT-NO
+           MOVE PAY-AMOUNT TO SETL-AMOUNT
+           MOVE PAY-OPERATOR-ID TO SETL-OPERATOR-ID
+           MOVE PAY-ENTRY-DATE TO SETL-ENTRY-DATE
+           MOVE PAY-ENTRY-TIME TO SETL-ENTRY-TIME
+           EXEC CICS WRITEQ TD
+              QUEUE('SETL')
+              FROM(SETL-RECORD)
+              LENGTH(LENGTH OF SETL-RECORD)
+           END-EXEC.
+       CANCEL-ENTRY.
+           MOVE 'PAYMENT ENTRY CANCELLED' TO WS-MSG
+           MOVE WS-MSG TO AUDIT-OUTCOME
+           PERFORM WRITE-AUDIT-LOG
+           PERFORM DELETE-STATE
+           PERFORM RETURN-TO-MENU.
+       WRITE-AUDIT-LOG.
+      *  RECORD EVERY PAYMENT WRITTEN OR REJECTED (INCLUDING AN
+      *  OPERATOR CANCELLATION) ON THE SAME AUDIT TRAIL THE MENU
+      *  WRITES TO, SO A REFERENCE NUMBER CAN BE TRACED END TO END.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-ABSTIME)
+              YYYYMMDD(WS-AUD-DATE)
+              TIME(WS-AUD-TIME)
+           END-EXEC
+           STRING WS-AUD-DATE WS-AUD-TIME DELIMITED BY SIZE
+              INTO AUDIT-TIMESTAMP
+           MOVE CA-OPERATOR-ID OF WS-PAY-CA TO AUDIT-OPERATOR-ID
+           MOVE WS-TRANSID TO AUDIT-TRANSID
+           MOVE ZERO TO AUDIT-OPTION
+           EXEC CICS WRITEQ TD
+              QUEUE('AUDT')
+              FROM(AUDIT-RECORD)
+              LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+       RETURN-TO-MENU.
+           MOVE 'R' TO CA-CONTINUE OF WS-MENU-CA
+           MOVE CA-OPERATOR-ID OF WS-PAY-CA
+             TO CA-OPERATOR-ID OF WS-MENU-CA
+           MOVE WS-MSG TO CA-MSG OF WS-MENU-CA
+           EXEC CICS XCTL
+              PROGRAM('MAINMENU')
+              COMMAREA(WS-MENU-CA)
+              LENGTH(LENGTH OF WS-MENU-CA)
+           END-EXEC.
+       ABEND-ROUTINE.
+      *  LOG THE ABEND CODE/TRANSACTION/TERMINAL TO THE EXCEPTION
+      *  TRAIL AND SEND A FRIENDLY MESSAGE INSTEAD OF LEAVING THE
+      *  OPERATOR STARING AT A RAW CICS ABEND SCREEN.  UNLIKE THE
+      *  NORMAL SCREEN PARAGRAPHS THIS DOES NOT XCTL BACK TO THE
+      *  MENU - IT ENDS THE TASK OUTRIGHT SO THAT PY-STATE ON THE TS
+      *  QUEUE IS PICKED UP BY TRY-RESUME ON THE NEXT FRESH ATTACH.
+           EXEC CICS ASSIGN
+              ABCODE(WS-ABCODE)
+           END-EXEC
+           EXEC CICS ASKTIME
+              ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-ABSTIME)
+              YYYYMMDD(WS-AUD-DATE)
+              TIME(WS-AUD-TIME)
+           END-EXEC
+           STRING WS-AUD-DATE WS-AUD-TIME DELIMITED BY SIZE
+              INTO EXCP-TIMESTAMP
+           MOVE WS-TRANSID TO EXCP-TRANSID
+           MOVE EIBTRMID TO EXCP-TERMID
+           MOVE 'PAYENT01' TO EXCP-PROGRAM
+           MOVE WS-ABCODE TO EXCP-ABCODE
+           MOVE EIBTASKN TO EXCP-TASKNO
+           EXEC CICS WRITEQ TD
+              QUEUE('EXCP')
+              FROM(EXCP-RECORD)
+              LENGTH(LENGTH OF EXCP-RECORD)
+           END-EXEC
+           EXEC CICS SEND TEXT
+              FROM(WS-ABEND-MSG)
+              LENGTH(40)
+              ERASE
+              FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
