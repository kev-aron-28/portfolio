@@ -0,0 +1,250 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PAYRECON.
+000120 AUTHOR. D HALLORAN.
+000130 INSTALLATION. FIRST COMMERCIAL BANK - IT APPLICATIONS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*PAYRECON - NIGHTLY RECONCILIATION OF THE PAYMENT FILE AGAINST
+000180*           THE ONLINE AUDIT TRAIL.  TOTALS PAYMENTS BY STATUS
+000190*           (POSTED/PENDING/REJECTED) AND CROSS-CHECKS THE
+000200*           PAYMENT FILE RECORD COUNT AGAINST THE NUMBER OF
+000210*           SUCCESSFUL PAYMENT-ENTRY RECORDS ON THE AUDIT TRAIL,
+000220*           FLAGGING ANY MISMATCH ON THE RECONCILIATION REPORT
+000230*           FOR THE SETTLEMENT TEAM TO CHASE DOWN BEFORE THE
+000240*           BOOKS CLOSE.
+000250*----------------------------------------------------------------
+000260*MODIFICATION HISTORY
+000270*----------------------------------------------------------------
+000280*DATE      INIT DESCRIPTION
+000290*08/08/26  DH   INITIAL VERSION.
+000300*----------------------------------------------------------------
+
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PAYFILE ASSIGN TO PAYFILE
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS SEQUENTIAL
+000370         RECORD KEY IS PAY-REF-NO
+000380         FILE STATUS IS PC-PAYFILE-STATUS.
+000390     SELECT AUDTFILE ASSIGN TO AUDTFILE
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS PC-AUDTFILE-STATUS.
+000420     SELECT RECONRPT ASSIGN TO RECONRPT
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS PC-RECONRPT-STATUS.
+
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  PAYFILE.
+000480 COPY PAYREC.
+000490*
+000500 FD  AUDTFILE
+000510     RECORDING MODE IS F.
+000520 COPY AUDITREC.
+000530*
+000540 FD  RECONRPT
+000550     RECORDING MODE IS F.
+000560 01  RECONRPT-RECORD             PIC X(80).
+
+000570 WORKING-STORAGE SECTION.
+000580*----------------------------------------------------------------
+000590*SWITCHES AND FILE STATUS FIELDS
+000600*----------------------------------------------------------------
+000610 77  PC-PAYFILE-STATUS           PIC X(02) VALUE SPACES.
+000620 77  PC-AUDTFILE-STATUS          PIC X(02) VALUE SPACES.
+000630 77  PC-RECONRPT-STATUS          PIC X(02) VALUE SPACES.
+000640 77  PC-EOF-PAYFILE-SW           PIC X(01) VALUE 'N'.
+000650     88 PC-EOF-PAYFILE                       VALUE 'Y'.
+000660 77  PC-EOF-AUDTFILE-SW          PIC X(01) VALUE 'N'.
+000670     88 PC-EOF-AUDTFILE                      VALUE 'Y'.
+000680 77  PC-MISMATCH-SW              PIC X(01) VALUE 'N'.
+000690     88 PC-COUNTS-MATCH                     VALUE 'N'.
+000700     88 PC-COUNTS-MISMATCH                  VALUE 'Y'.
+000710*----------------------------------------------------------------
+000720*ACCUMULATORS
+000730*----------------------------------------------------------------
+000740 77  PC-PAY-RECORD-COUNT         PIC 9(07) COMP VALUE ZERO.
+000750 77  PC-POSTED-COUNT             PIC 9(07) COMP VALUE ZERO.
+000760 77  PC-PENDING-COUNT            PIC 9(07) COMP VALUE ZERO.
+000770 77  PC-REJECTED-COUNT           PIC 9(07) COMP VALUE ZERO.
+000780 77  PC-POSTED-TOTAL             PIC S9(09)V99 COMP-3 VALUE ZERO.
+000790 77  PC-PENDING-TOTAL            PIC S9(09)V99 COMP-3 VALUE ZERO.
+000800 77  PC-REJECTED-TOTAL           PIC S9(09)V99 COMP-3 VALUE ZERO.
+000810 77  PC-GRAND-TOTAL              PIC S9(09)V99 COMP-3 VALUE ZERO.
+000820 77  PC-AUDIT-ENTRY-COUNT        PIC 9(07) COMP VALUE ZERO.
+000830*----------------------------------------------------------------
+000840*REPORT LINE LAYOUTS
+000850*----------------------------------------------------------------
+000860 01  PC-HEADING-LINE.
+000870     05 FILLER                  PIC X(80) VALUE SPACES.
+000880 01  PC-DETAIL-LINE.
+000890     05 PC-DL-LABEL             PIC X(30).
+000900     05 FILLER                  PIC X(02) VALUE SPACES.
+000910     05 PC-DL-COUNT             PIC ZZZ,ZZ9.
+000920     05 FILLER                  PIC X(03) VALUE SPACES.
+000930     05 PC-DL-AMOUNT            PIC -(9)9.99.
+000940     05 FILLER                  PIC X(23) VALUE SPACES.
+
+000950 PROCEDURE DIVISION.
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000980     PERFORM 2000-PROCESS-PAYFILE THRU 2000-EXIT
+000990         UNTIL PC-EOF-PAYFILE
+001000     PERFORM 3000-PROCESS-AUDTFILE THRU 3000-EXIT
+001010         UNTIL PC-EOF-AUDTFILE
+001020     PERFORM 4000-RECONCILE THRU 4000-EXIT
+001030     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001040     STOP RUN.
+
+001050*----------------------------------------------------------------
+001060*1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST RECORD OF EACH
+001070*                  INPUT FILE FOR THE READ-AHEAD LOGIC BELOW.
+001080*----------------------------------------------------------------
+001090 1000-INITIALIZE.
+001100     OPEN INPUT PAYFILE
+001110     IF PC-PAYFILE-STATUS NOT = '00'
+001120         DISPLAY 'PAYRECON: PAYFILE OPEN FAILED, STATUS = '
+001130             PC-PAYFILE-STATUS
+001140         MOVE 16 TO RETURN-CODE
+001150         STOP RUN
+001160     END-IF
+001170     OPEN INPUT AUDTFILE
+001180     IF PC-AUDTFILE-STATUS NOT = '00'
+001190         DISPLAY 'PAYRECON: AUDTFILE OPEN FAILED, STATUS = '
+001200             PC-AUDTFILE-STATUS
+001210         MOVE 16 TO RETURN-CODE
+001220         STOP RUN
+001230     END-IF
+001240     OPEN OUTPUT RECONRPT
+001250     IF PC-RECONRPT-STATUS NOT = '00'
+001260         DISPLAY 'PAYRECON: RECONRPT OPEN FAILED, STATUS = '
+001270             PC-RECONRPT-STATUS
+001280         MOVE 16 TO RETURN-CODE
+001290         STOP RUN
+001300     END-IF
+001310     PERFORM 2100-READ-PAYFILE THRU 2100-EXIT
+001320     PERFORM 3100-READ-AUDTFILE THRU 3100-EXIT.
+001330 1000-EXIT.
+001340     EXIT.
+
+001350*----------------------------------------------------------------
+001360*2000-PROCESS-PAYFILE - ACCUMULATE COUNTS AND AMOUNTS BY STATUS
+001370*                       FOR EACH PAYMENT RECORD ON FILE.
+001380*----------------------------------------------------------------
+001390 2000-PROCESS-PAYFILE.
+001400     ADD 1 TO PC-PAY-RECORD-COUNT
+001410     EVALUATE TRUE
+001420         WHEN PAY-ST-POSTED
+001430             ADD 1 TO PC-POSTED-COUNT
+001440             ADD PAY-AMOUNT TO PC-POSTED-TOTAL
+001450         WHEN PAY-ST-PENDING
+001460             ADD 1 TO PC-PENDING-COUNT
+001470             ADD PAY-AMOUNT TO PC-PENDING-TOTAL
+001480         WHEN PAY-ST-REJECTED
+001490             ADD 1 TO PC-REJECTED-COUNT
+001500             ADD PAY-AMOUNT TO PC-REJECTED-TOTAL
+001510     END-EVALUATE
+001520     PERFORM 2100-READ-PAYFILE THRU 2100-EXIT.
+001530 2000-EXIT.
+001540     EXIT.
+001550 2100-READ-PAYFILE.
+001560     READ PAYFILE
+001570         AT END
+001580             SET PC-EOF-PAYFILE TO TRUE
+001590     END-READ.
+001600 2100-EXIT.
+001610     EXIT.
+
+001620*----------------------------------------------------------------
+001630*3000-PROCESS-AUDTFILE - COUNT SUCCESSFUL PAYMENT-ENTRY RECORDS
+001640*                        LOGGED BY PAYENT01 ON THE AUDIT TRAIL,
+001650*                        FOR CROSS-CHECK AGAINST THE PAYFILE
+001660*                        RECORD COUNT IN 4000-RECONCILE.
+001670*----------------------------------------------------------------
+001680 3000-PROCESS-AUDTFILE.
+001690     IF AUDIT-TRANSID = 'PAY1'
+001700         AND AUDIT-OUTCOME(1:15) = 'PAYMENT ENTERED'
+001710         ADD 1 TO PC-AUDIT-ENTRY-COUNT
+001720     END-IF
+001730     PERFORM 3100-READ-AUDTFILE THRU 3100-EXIT.
+001740 3000-EXIT.
+001750     EXIT.
+001760 3100-READ-AUDTFILE.
+001770     READ AUDTFILE
+001780         AT END
+001790             SET PC-EOF-AUDTFILE TO TRUE
+001800     END-READ.
+001810 3100-EXIT.
+001820     EXIT.
+
+001830*----------------------------------------------------------------
+001840*4000-RECONCILE - ROLL UP THE GRAND TOTAL, COMPARE THE PAYFILE
+001850*                 RECORD COUNT TO THE AUDIT ENTRY COUNT, AND
+001860*                 WRITE THE RECONCILIATION REPORT.
+001870*----------------------------------------------------------------
+001880 4000-RECONCILE.
+001890     COMPUTE PC-GRAND-TOTAL =
+001900         PC-POSTED-TOTAL + PC-PENDING-TOTAL + PC-REJECTED-TOTAL
+001910     IF PC-PAY-RECORD-COUNT = PC-AUDIT-ENTRY-COUNT
+001920         SET PC-COUNTS-MATCH TO TRUE
+001930     ELSE
+001940         SET PC-COUNTS-MISMATCH TO TRUE
+001950     END-IF
+001960     PERFORM 4100-WRITE-REPORT THRU 4100-EXIT.
+001970 4000-EXIT.
+001980     EXIT.
+001990 4100-WRITE-REPORT.
+002000     MOVE SPACES TO PC-HEADING-LINE
+002010     MOVE 'PAYMENT RECONCILIATION REPORT' TO PC-HEADING-LINE
+002020     WRITE RECONRPT-RECORD FROM PC-HEADING-LINE
+002030     MOVE SPACES TO PC-HEADING-LINE
+002040     WRITE RECONRPT-RECORD FROM PC-HEADING-LINE
+002050     MOVE SPACES TO PC-DETAIL-LINE
+002060     MOVE 'POSTED' TO PC-DL-LABEL
+002070     MOVE PC-POSTED-COUNT TO PC-DL-COUNT
+002080     MOVE PC-POSTED-TOTAL TO PC-DL-AMOUNT
+002090     WRITE RECONRPT-RECORD FROM PC-DETAIL-LINE
+002100     MOVE SPACES TO PC-DETAIL-LINE
+002110     MOVE 'PENDING' TO PC-DL-LABEL
+002120     MOVE PC-PENDING-COUNT TO PC-DL-COUNT
+002130     MOVE PC-PENDING-TOTAL TO PC-DL-AMOUNT
+002140     WRITE RECONRPT-RECORD FROM PC-DETAIL-LINE
+002150     MOVE SPACES TO PC-DETAIL-LINE
+002160     MOVE 'REJECTED' TO PC-DL-LABEL
+002170     MOVE PC-REJECTED-COUNT TO PC-DL-COUNT
+002180     MOVE PC-REJECTED-TOTAL TO PC-DL-AMOUNT
+002190     WRITE RECONRPT-RECORD FROM PC-DETAIL-LINE
+002200     MOVE SPACES TO PC-DETAIL-LINE
+002210     MOVE 'GRAND TOTAL' TO PC-DL-LABEL
+002220     MOVE PC-PAY-RECORD-COUNT TO PC-DL-COUNT
+002230     MOVE PC-GRAND-TOTAL TO PC-DL-AMOUNT
+002240     WRITE RECONRPT-RECORD FROM PC-DETAIL-LINE
+002250     MOVE SPACES TO PC-HEADING-LINE
+002260     WRITE RECONRPT-RECORD FROM PC-HEADING-LINE
+002270     MOVE SPACES TO PC-DETAIL-LINE
+002280     MOVE 'AUDIT TRAIL ENTRIES' TO PC-DL-LABEL
+002290     MOVE PC-AUDIT-ENTRY-COUNT TO PC-DL-COUNT
+002300     WRITE RECONRPT-RECORD FROM PC-DETAIL-LINE
+002310     MOVE SPACES TO PC-HEADING-LINE
+002320     IF PC-COUNTS-MISMATCH
+002330         MOVE '*** MISMATCH - PAYFILE COUNT DOES NOT AGREE'
+002340             TO PC-HEADING-LINE
+002350     ELSE
+002360         MOVE 'PAYFILE COUNT AGREES WITH AUDIT TRAIL - OK'
+002370             TO PC-HEADING-LINE
+002380     END-IF
+002390     WRITE RECONRPT-RECORD FROM PC-HEADING-LINE.
+002400 4100-EXIT.
+002410     EXIT.
+
+002420*----------------------------------------------------------------
+002430*8000-TERMINATE - CLOSE ALL FILES BEFORE ENDING THE RUN.
+002440*----------------------------------------------------------------
+002450 8000-TERMINATE.
+002460     CLOSE PAYFILE
+002470     CLOSE AUDTFILE
+002480     CLOSE RECONRPT.
+002490 8000-EXIT.
+002500     EXIT.
