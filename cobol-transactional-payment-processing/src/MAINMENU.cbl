@@ -1,106 +1,262 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. MAINMENU.                                            
-       ENVIRONMENT DIVISION.                                            
-       DATA DIVISION.                                                   
-       WORKING-STORAGE SECTION.                                         
-       COPY DFHAID.                                                     
-       COPY MAIN.                                                       
-       01 WS-TRANSID PIC X(4) VALUE 'BANK'.                             
-       01 WS-COMMAREA.                                                  
-         05 WS-CONTINUE PIC X VALUE SPACES.                             
-       01 WS-MSG PIC X(40) VALUE SPACES.                                
-       01 WS-OPT PIC 9(2).                                              
-       01 WS-END PIC X(3) VALUE "FIN".                                  
-       LINKAGE SECTION.                                                 
-       01 DFHCOMMAREA.                                                  
-         05 WS-CONTINUE PIC X.                                          
-       PROCEDURE DIVISION.                                              
-       MAIN.                                                            
-      * FIRST TIME                                                      
-           IF EIBCALEN = ZERO THEN                                      
-              PERFORM INIT-PROGRAM                                      
-              PERFORM FIRST-TIME                                        
-           ELSE                                                         
-              PERFORM RECEIVE-SCREEN                                    
-           END-IF.                                                      
-       INIT-PROGRAM.                                                    
-           MOVE LOW-VALUES TO SCRN1I.                                   
-       FIRST-TIME.                                                      
-           EXEC CICS SEND                                               
-              MAPSET('MAIN')                                            
-              MAP('SCRN1')                                              
-              FREEKB                                                    
-              ERASE                                                     
-           END-EXEC                                                     
-                                                                        
-           EXEC CICS RETURN                                             
-              TRANSID(WS-TRANSID)                                       
-              COMMAREA(WS-COMMAREA)                                     
-              LENGTH(1)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY MAIN.
+       COPY AUDITREC.
+       COPY EXCPREC.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==WS-COMMAREA==.
+       01 WS-TRANSID PIC X(4) VALUE 'BANK'.
+       01 WS-MSG PIC X(40) VALUE SPACES.
+       01 WS-OPT PIC 9(2).
+       01 WS-END PIC X(3) VALUE "FIN".
+       01 WS-ABSTIME PIC S9(15) COMP-3.
+       01 WS-AUD-DATE PIC X(8).
+       01 WS-AUD-TIME PIC X(6).
+       01 WS-ABCODE PIC X(4) VALUE SPACES.
+       LINKAGE SECTION.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==DFHCOMMAREA==.
+       PROCEDURE DIVISION.
+       MAIN.
+      * ANY UNHANDLED CICS CONDITION OR ABEND FROM HERE ON LANDS ON
+      * ABEND-ROUTINE INSTEAD OF THE DEFAULT CICS ABEND SCREEN.
+           EXEC CICS HANDLE CONDITION
+              ERROR(ABEND-ROUTINE)
+           END-EXEC
+           EXEC CICS HANDLE ABEND
+              LABEL(ABEND-ROUTINE)
+           END-EXEC
+      * FIRST TIME IN - NOBODY REACHES THE BANK MENU WITHOUT SIGNING
+      * ON FIRST, SO HAND OFF TO SIGNON01 BEFORE ANYTHING ELSE.
+           IF EIBCALEN = ZERO THEN
+              PERFORM GO-TO-SIGNON
+           ELSE
+              MOVE CA-OPERATOR-ID OF DFHCOMMAREA
+                TO CA-OPERATOR-ID OF WS-COMMAREA
+              IF CA-AUTHENTICATED OF DFHCOMMAREA THEN
+                 PERFORM SIGNED-ON
+              ELSE IF CA-FUNC-RETURN OF DFHCOMMAREA THEN
+                 PERFORM RETURN-FROM-FUNCTION
+              ELSE
+                 PERFORM RECEIVE-SCREEN
+              END-IF
+           END-IF.
+       GO-TO-SIGNON.
+           EXEC CICS XCTL
+              PROGRAM('SIGNON01')
+           END-EXEC.
+       INIT-PROGRAM.
+           MOVE LOW-VALUES TO SCRN1I.
+       SIGNED-ON.
+      *  SIGNON01 XCTLS BACK HERE ONCE THE OPERATOR IS VALIDATED,
+      *  WITH CA-CONTINUE = 'A' AND THE OPERATOR ID IN CA-OPERATOR-ID.
+           PERFORM INIT-PROGRAM
+           PERFORM SEND-SCREEN.
+       RECEIVE-SCREEN.
+           EXEC CICS RECEIVE
+              MAPSET('MAIN')
+              MAP('SCRN1')
+              INTO(SCRN1I)
+           END-EXEC
+           PERFORM CHECK-KEY.
+       CHECK-KEY.
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                PERFORM EVALUATE-DATA
+              WHEN DFHPF1
+                PERFORM CALL-HELP
+              WHEN DFHPF2
+                MOVE 3 TO WS-OPT
+                PERFORM EVALUATE-OPTION
+              WHEN DFHPF3
+                PERFORM EXIT-PROGRAM
+              WHEN OTHER
+                MOVE 'INVALID KEY' TO WS-MSG
+                MOVE WS-MSG TO MSGO
+                PERFORM SEND-SCREEN
+           END-EVALUATE.
+       EVALUATE-DATA.
+           IF OPTL = 0 THEN
+              MOVE 'OPTION IS REQUIRED' TO WS-MSG
+            ELSE IF OPTI NOT NUMERIC
+              MOVE 'MUST BE A NUMBER' TO WS-MSG
+            ELSE
+              MOVE OPTI TO WS-OPT
+              IF WS-OPT < 1 OR WS-OPT > 4 THEN
+                MOVE 'OUT OF RANGE' TO WS-MSG
+              END-IF
+            END-IF
+            MOVE WS-MSG TO MSGO
+      *  EVALUATE IF THERE IS AN ERROR MESSAGE
+            IF WS-MSG NOT = SPACES
+              PERFORM SEND-SCREEN
+            ELSE
+              PERFORM EVALUATE-OPTION
+            END-IF.
+       EVALUATE-OPTION.
+           PERFORM WRITE-AUDIT-LOG
+           EVALUATE WS-OPT
+              WHEN 1
+                PERFORM CALL-PAYMENT-ENTRY
+              WHEN 2
+                PERFORM CALL-ACCOUNT-INQUIRY
+              WHEN 3
+                PERFORM CALL-PAYMENT-STATUS
+              WHEN 4
+                PERFORM EXIT-PROGRAM
+              WHEN OTHER
+                PERFORM SEND-SCREEN
+           END-EVALUATE.
+       WRITE-AUDIT-LOG.
+      *  RECORD THIS MENU SELECTION ON THE AUDIT TRAIL BEFORE WE XCTL
+      *  AWAY - EVERY WHEN-BRANCH BELOW EXCEPT "OTHER" ENDS THE TASK,
+      *  SO THIS IS THE ONLY POINT AFTER VALIDATION WHERE WE CAN LOG.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-ABSTIME)
+              YYYYMMDD(WS-AUD-DATE)
+              TIME(WS-AUD-TIME)
+           END-EXEC
+           STRING WS-AUD-DATE WS-AUD-TIME DELIMITED BY SIZE
+              INTO AUDIT-TIMESTAMP
+           MOVE CA-OPERATOR-ID OF WS-COMMAREA TO AUDIT-OPERATOR-ID
+           MOVE WS-TRANSID TO AUDIT-TRANSID
+           MOVE WS-OPT TO AUDIT-OPTION
+           EVALUATE WS-OPT
+              WHEN 1
+                MOVE 'PAYMENT ENTRY SELECTED' TO AUDIT-OUTCOME
+              WHEN 2
+                MOVE 'ACCOUNT INQUIRY SELECTED' TO AUDIT-OUTCOME
+              WHEN 3
+                MOVE 'PAYMENT STATUS SELECTED' TO AUDIT-OUTCOME
+              WHEN 4
+                MOVE 'OPERATOR SIGNED OFF' TO AUDIT-OUTCOME
+              WHEN OTHER
+                MOVE 'UNRECOGNIZED OPTION' TO AUDIT-OUTCOME
+           END-EVALUATE
+           EXEC CICS WRITEQ TD
+              QUEUE('AUDT')
+              FROM(AUDIT-RECORD)
+              LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+       CALL-PAYMENT-ENTRY.
+      *  HAND OFF TO THE PAYMENT ENTRY TRANSACTION - IT XCTLS BACK
+      *  TO US WHEN THE OPERATOR IS DONE, WITH CA-CONTINUE = 'R' AND
+      *  A CONFIRMATION OR REJECTION MESSAGE IN CA-MSG.  CA-OPERATOR-ID
+      *  IS LEFT ALONE SO PAYENT01 KNOWS WHO IS SIGNED ON.
+           MOVE SPACES TO CA-CONTINUE OF WS-COMMAREA
+           MOVE SPACES TO CA-MSG OF WS-COMMAREA
+           EXEC CICS XCTL
+              PROGRAM('PAYENT01')
+              COMMAREA(WS-COMMAREA)
+              LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+       CALL-ACCOUNT-INQUIRY.
+      *  HAND OFF TO THE ACCOUNT INQUIRY TRANSACTION - IT XCTLS BACK
+      *  TO US THE SAME WAY PAYENT01 DOES.
+           MOVE SPACES TO CA-CONTINUE OF WS-COMMAREA
+           MOVE SPACES TO CA-MSG OF WS-COMMAREA
+           EXEC CICS XCTL
+              PROGRAM('ACCTINQ')
+              COMMAREA(WS-COMMAREA)
+              LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+       CALL-PAYMENT-STATUS.
+      *  HAND OFF TO THE PAYMENT STATUS TRANSACTION - IT XCTLS BACK
+      *  TO US THE SAME WAY PAYENT01 AND ACCTINQ DO.
+           MOVE SPACES TO CA-CONTINUE OF WS-COMMAREA
+           MOVE SPACES TO CA-MSG OF WS-COMMAREA
+           EXEC CICS XCTL
+              PROGRAM('PAYSTS01')
+              COMMAREA(WS-COMMAREA)
+              LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+       CALL-HELP.
+      *  PF1 JUMPS STRAIGHT TO THE HELP PANEL WITHOUT GOING THROUGH
+      *  EVALUATE-OPTION, THE SAME WAY PF3 BYPASSES IT FOR EXIT.  IT
+      *  XCTLS BACK TO US THE SAME WAY PAYENT01/ACCTINQ/PAYSTS01 DO.
+           MOVE SPACES TO CA-CONTINUE OF WS-COMMAREA
+           MOVE SPACES TO CA-MSG OF WS-COMMAREA
+           EXEC CICS XCTL
+              PROGRAM('HELP01')
+              COMMAREA(WS-COMMAREA)
+              LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+       RETURN-FROM-FUNCTION.
+      *  BACK FROM PAYENT01/ACCTINQ - SHOW ITS MESSAGE ON THE MENU
+      *  SCREEN INSTEAD OF RECEIVING A MAP THAT WAS NEVER SENT.
+           MOVE LOW-VALUES TO SCRN1I
+           MOVE CA-MSG OF DFHCOMMAREA TO WS-MSG
+           MOVE WS-MSG TO MSGO
+           PERFORM SEND-SCREEN.
+       SEND-SCREEN.
+           MOVE CA-OPERATOR-ID OF WS-COMMAREA TO OPIDO
+           EXEC CICS SEND
+              MAPSET('MAIN')
+              MAP('SCRN1')
+              FROM(SCRN1O)
+              ERASE
+              FREEKB
+           END-EXEC
+
+           MOVE 'C' TO CA-CONTINUE OF WS-COMMAREA
+           MOVE SPACES TO CA-MSG OF WS-COMMAREA
+           EXEC CICS RETURN
+              TRANSID(WS-TRANSID)
+              COMMAREA(WS-COMMAREA)
+              LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+       EXIT-PROGRAM.
+           EXEC CICS
+              SEND TEXT FROM(WS-END)
+              LENGTH(3)
+              ERASE
+              FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+       ABEND-ROUTINE.
+      *  LOG THE ABEND CODE/TRANSACTION/TERMINAL TO THE EXCEPTION
+      *  TRAIL AND SEND A FRIENDLY MESSAGE ON OUR OWN SCRN1 INSTEAD OF
+      *  LEAVING THE OPERATOR STARING AT A RAW CICS ABEND SCREEN. THE
+      *  TASK ENDS HERE - THE NEXT ATTACH GOES BACK THROUGH SIGNON01.
+           EXEC CICS ASSIGN
+              ABCODE(WS-ABCODE)
+           END-EXEC
+           EXEC CICS ASKTIME
+              ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-ABSTIME)
+              YYYYMMDD(WS-AUD-DATE)
+              TIME(WS-AUD-TIME)
+           END-EXEC
+           STRING WS-AUD-DATE WS-AUD-TIME DELIMITED BY SIZE
+              INTO EXCP-TIMESTAMP
+           MOVE WS-TRANSID TO EXCP-TRANSID
+           MOVE EIBTRMID TO EXCP-TERMID
+           MOVE 'MAINMENU' TO EXCP-PROGRAM
+           MOVE WS-ABCODE TO EXCP-ABCODE
+           MOVE EIBTASKN TO EXCP-TASKNO
+           EXEC CICS WRITEQ TD
+              QUEUE('EXCP')
+              FROM(EXCP-RECORD)
+              LENGTH(LENGTH OF EXCP-RECORD)
+           END-EXEC
+           MOVE LOW-VALUES TO SCRN1I
+           MOVE 'SYSTEM ERROR - PLEASE TRY AGAIN LATER.' TO WS-MSG
+           MOVE WS-MSG TO MSGO
+           MOVE CA-OPERATOR-ID OF WS-COMMAREA TO OPIDO
+           EXEC CICS SEND
+              MAPSET('MAIN')
+              MAP('SCRN1')
+              FROM(SCRN1O)
+              ERASE
+              FREEKB
+           END-EXEC
+           EXEC CICS RETURN
            END-EXEC.
-      RECEIVE-SCREEN.                                                 
-          EXEC CICS RECEIVE                                           
-             MAPSET('MAIN')                                           
-             MAP('SCRN1')                                             
-             INTO(SCRN1I)                                             
-          END-EXEC                                                    
-          PERFORM CHECK-KEY.                                          
-      CHECK-KEY.                                                      
-          EVALUATE EIBAID                                             
-             WHEN DFHENTER                                            
-               PERFORM EVALUATE-DATA                                  
-             WHEN DFHPF3                                              
-               PERFORM EXIT-PROGRAM                                   
-             WHEN OTHER                                               
-               MOVE 'INVALID KEY' TO WS-MSG                           
-               MOVE WS-MSG TO MSGO                                    
-               PERFORM SEND-SCREEN                                    
-          END-EVALUATE.                                               
-      EVALUATE-DATA.                                                  
-           IF OPTL = 0 THEN                                            
-              MOVE 'OPTION IS REQUIRED' TO WS-MSG                        
-            ELSE IF OPTI NOT NUMERIC                                     
-              MOVE 'MUST BE A NUMBER' TO WS-MSG                          
-            ELSE                                                         
-              MOVE OPTI TO WS-OPT                                        
-              IF WS-OPT < 1 OR WS-OPT > 3 THEN                           
-                MOVE 'OUT OF RANGE' TO WS-MSG                            
-              END-IF                                                     
-            END-IF                                                       
-            MOVE WS-MSG TO MSGO                                          
-      *  EVALUATE IF THERE IS AN ERROR MESSAGE                          
-            IF WS-MSG NOT = SPACES                                       
-              PERFORM SEND-SCREEN                                        
-            ELSE                                                         
-              PERFORM EVALUATE-OPTION                                    
-            END-IF.                                                      
-        EVALUATE-OPTION.                                                 
-            EVALUATE WS-OPT                                              
-              WHEN 3                                                     
-               PERFORM EXIT-PROGRAM                                     
-             WHEN OTHER                                                 
-               PERFORM SEND-SCREEN                                      
-           END-EVALUATE.                                                
-       SEND-SCREEN.                                                     
-           EXEC CICS SEND                                               
-              MAPSET('MAIN')                                            
-              MAP('SCRN1')                                              
-              FROM(SCRN1O)                                              
-              ERASE                                                     
-              FREEKB                                                    
-           END-EXEC                                                     
-                                                                        
-           EXEC CICS RETURN                                             
-              TRANSID(WS-TRANSID)                                       
-              COMMAREA(WS-COMMAREA)                                     
-              LENGTH(1)                                                 
-           END-EXEC.                                                    
-       EXIT-PROGRAM.                                                    
-           EXEC CICS                                                    
-              SEND TEXT FROM(WS-END)                                    
-              LENGTH(3)                                                 
-              ERASE                                                     
-              FREEKB                                                    
-           END-EXEC                                                     
-           EXEC CICS RETURN                                             
-           END-EXEC.                                                    
\ No newline at end of file
