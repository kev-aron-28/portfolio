@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNON01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY SIGNON.
+       COPY EXCPREC.
+       COPY OPERREC.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==WS-SIGN-CA==.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==WS-MENU-CA==.
+       01 WS-TRANSID PIC X(4) VALUE 'SIGN'.
+       01 WS-MSG PIC X(40) VALUE SPACES.
+       01 WS-RESP PIC S9(8) COMP.
+       01 WS-END PIC X(3) VALUE 'FIN'.
+       01 WS-ABSTIME PIC S9(15) COMP-3.
+       01 WS-AUD-DATE PIC X(8).
+       01 WS-AUD-TIME PIC X(6).
+       01 WS-ABCODE PIC X(4) VALUE SPACES.
+       01 WS-ABEND-MSG PIC X(40)
+          VALUE 'SYSTEM ERROR - PLEASE TRY AGAIN LATER.'.
+       LINKAGE SECTION.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==DFHCOMMAREA==.
+       PROCEDURE DIVISION.
+       MAIN.
+      * ANY UNHANDLED CICS CONDITION OR ABEND FROM HERE ON LANDS ON
+      * ABEND-ROUTINE INSTEAD OF THE DEFAULT CICS ABEND SCREEN.
+           EXEC CICS HANDLE CONDITION
+              ERROR(ABEND-ROUTINE)
+           END-EXEC
+           EXEC CICS HANDLE ABEND
+              LABEL(ABEND-ROUTINE)
+           END-EXEC
+      * TRANSACTION SIGN IS THE FRONT DOOR TO THE WHOLE APPLICATION -
+      * MAINMENU XCTLS HERE ON EVERY FIRST-TIME ATTACH SO NOBODY
+      * REACHES THE BANK MENU WITHOUT SIGNING ON FIRST.
+           IF EIBCALEN = ZERO THEN
+              PERFORM INIT-PROGRAM
+              PERFORM SEND-SCREEN
+           ELSE
+              IF CA-WAITING OF DFHCOMMAREA THEN
+                 PERFORM RECEIVE-SCREEN
+              ELSE
+                 PERFORM INIT-PROGRAM
+                 PERFORM SEND-SCREEN
+              END-IF
+           END-IF.
+       INIT-PROGRAM.
+           MOVE LOW-VALUES TO SIGNMAP1I.
+       RECEIVE-SCREEN.
+           EXEC CICS RECEIVE
+              MAPSET('SIGNON')
+              MAP('SIGNMAP1')
+              INTO(SIGNMAP1I)
+           END-EXEC
+           PERFORM CHECK-KEY.
+       CHECK-KEY.
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                PERFORM VALIDATE-SIGNON
+              WHEN DFHPF3
+                PERFORM EXIT-PROGRAM
+              WHEN OTHER
+                MOVE 'INVALID KEY' TO WS-MSG
+                MOVE WS-MSG TO MSGO
+                PERFORM SEND-SCREEN
+           END-EVALUATE.
+       VALIDATE-SIGNON.
+           MOVE SPACES TO WS-MSG
+           IF OPIDL = 0 THEN
+              MOVE 'OPERATOR ID IS REQUIRED' TO WS-MSG
+           ELSE IF PWDL = 0 THEN
+              MOVE 'PASSWORD IS REQUIRED' TO WS-MSG
+           END-IF
+           IF WS-MSG NOT = SPACES THEN
+              MOVE WS-MSG TO MSGO
+              PERFORM SEND-SCREEN
+           ELSE
+              PERFORM READ-OPERATOR
+           END-IF.
+       READ-OPERATOR.
+           MOVE OPIDI TO OPER-ID
+           EXEC CICS READ
+              FILE('OPERFIL')
+              INTO(OPER-RECORD)
+              RIDFLD(OPER-ID)
+              KEYLENGTH(LENGTH OF OPER-ID)
+              RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 'INVALID OPERATOR ID' TO WS-MSG
+           ELSE
+              IF NOT OPER-ST-ACTIVE THEN
+                 MOVE 'OPERATOR ID IS DISABLED' TO WS-MSG
+              ELSE IF OPER-PASSWORD NOT = PWDI THEN
+                 MOVE 'INCORRECT PASSWORD' TO WS-MSG
+              END-IF
+           END-IF
+           IF WS-MSG NOT = SPACES THEN
+              MOVE WS-MSG TO MSGO
+              PERFORM SEND-SCREEN
+           ELSE
+              PERFORM SIGNON-SUCCESSFUL
+           END-IF.
+       SIGNON-SUCCESSFUL.
+           MOVE 'A' TO CA-CONTINUE OF WS-MENU-CA
+           MOVE OPIDI TO CA-OPERATOR-ID OF WS-MENU-CA
+           MOVE SPACES TO CA-MSG OF WS-MENU-CA
+           EXEC CICS XCTL
+              PROGRAM('MAINMENU')
+              COMMAREA(WS-MENU-CA)
+              LENGTH(LENGTH OF WS-MENU-CA)
+           END-EXEC.
+       SEND-SCREEN.
+           EXEC CICS SEND
+              MAPSET('SIGNON')
+              MAP('SIGNMAP1')
+              FROM(SIGNMAP1O)
+              ERASE
+              FREEKB
+           END-EXEC
+
+           MOVE 'W' TO CA-CONTINUE OF WS-SIGN-CA
+           EXEC CICS RETURN
+              TRANSID(WS-TRANSID)
+              COMMAREA(WS-SIGN-CA)
+              LENGTH(LENGTH OF WS-SIGN-CA)
+           END-EXEC.
+       EXIT-PROGRAM.
+           EXEC CICS
+              SEND TEXT FROM(WS-END)
+              LENGTH(3)
+              ERASE
+              FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+       ABEND-ROUTINE.
+      *  LOG THE ABEND CODE/TRANSACTION/TERMINAL TO THE EXCEPTION
+      *  TRAIL AND SEND A FRIENDLY MESSAGE INSTEAD OF LEAVING THE
+      *  OPERATOR STARING AT A RAW CICS ABEND SCREEN.  THE TASK ENDS
+      *  HERE - THE OPERATOR SIMPLY SIGNS ON AGAIN.
+           EXEC CICS ASSIGN
+              ABCODE(WS-ABCODE)
+           END-EXEC
+           EXEC CICS ASKTIME
+              ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-ABSTIME)
+              YYYYMMDD(WS-AUD-DATE)
+              TIME(WS-AUD-TIME)
+           END-EXEC
+           STRING WS-AUD-DATE WS-AUD-TIME DELIMITED BY SIZE
+              INTO EXCP-TIMESTAMP
+           MOVE WS-TRANSID TO EXCP-TRANSID
+           MOVE EIBTRMID TO EXCP-TERMID
+           MOVE 'SIGNON01' TO EXCP-PROGRAM
+           MOVE WS-ABCODE TO EXCP-ABCODE
+           MOVE EIBTASKN TO EXCP-TASKNO
+           EXEC CICS WRITEQ TD
+              QUEUE('EXCP')
+              FROM(EXCP-RECORD)
+              LENGTH(LENGTH OF EXCP-RECORD)
+           END-EXEC
+           EXEC CICS SEND TEXT
+              FROM(WS-ABEND-MSG)
+              LENGTH(40)
+              ERASE
+              FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
