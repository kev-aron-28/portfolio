@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELP01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY HELP.
+       COPY EXCPREC.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==WS-HELP-CA==.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==WS-MENU-CA==.
+       01 WS-TRANSID PIC X(4) VALUE 'HELP'.
+       01 WS-MSG PIC X(40) VALUE SPACES.
+       01 WS-ABSTIME PIC S9(15) COMP-3.
+       01 WS-AUD-DATE PIC X(8).
+       01 WS-AUD-TIME PIC X(6).
+       01 WS-ABCODE PIC X(4) VALUE SPACES.
+       01 WS-ABEND-MSG PIC X(40)
+          VALUE 'SYSTEM ERROR - PLEASE TRY AGAIN LATER.'.
+       LINKAGE SECTION.
+       COPY COMMAREA REPLACING ==:CA-REC:== BY ==DFHCOMMAREA==.
+       PROCEDURE DIVISION.
+       MAIN.
+      * ANY UNHANDLED CICS CONDITION OR ABEND FROM HERE ON LANDS ON
+      * ABEND-ROUTINE INSTEAD OF THE DEFAULT CICS ABEND SCREEN.
+           EXEC CICS HANDLE CONDITION
+              ERROR(ABEND-ROUTINE)
+           END-EXEC
+           EXEC CICS HANDLE ABEND
+              LABEL(ABEND-ROUTINE)
+           END-EXEC
+      * THIS TRANSACTION HAS ITS OWN PCT ENTRY, SO AN OPERATOR CAN
+      * ATTACH IT DIRECTLY AT A CLEARED SCREEN WITH NO COMMAREA - DO
+      * NOT TOUCH DFHCOMMAREA IN THAT CASE, AND DO NOT LET SOMEONE
+      * REACH THE HELP PANEL WITHOUT HAVING SIGNED ON THROUGH
+      * MAINMENU/SIGNON01 FIRST.
+           IF EIBCALEN = ZERO THEN
+              PERFORM GO-TO-SIGNON
+           ELSE
+      * DFHCOMMAREA IS SPACES ON THE FIRST XCTL IN FROM MAINMENU AND
+      * 'W' ON EACH SUBSEQUENT PSEUDO-CONVERSATIONAL TURN OF OUR OWN.
+      * CARRY THE SIGNED-ON OPERATOR ID FORWARD EVERY TURN SO IT CAN
+      * BE HANDED BACK TO THE MENU.
+              MOVE CA-OPERATOR-ID OF DFHCOMMAREA
+                TO CA-OPERATOR-ID OF WS-HELP-CA
+              IF CA-WAITING OF DFHCOMMAREA THEN
+                 PERFORM RECEIVE-SCREEN
+              ELSE
+                 PERFORM INIT-PROGRAM
+                 PERFORM SEND-SCREEN
+              END-IF
+           END-IF.
+       GO-TO-SIGNON.
+           EXEC CICS XCTL
+              PROGRAM('SIGNON01')
+           END-EXEC.
+       INIT-PROGRAM.
+           MOVE LOW-VALUES TO HELPMAP1I.
+       RECEIVE-SCREEN.
+           EXEC CICS RECEIVE
+              MAPSET('HELP')
+              MAP('HELPMAP1')
+              INTO(HELPMAP1I)
+           END-EXEC
+           PERFORM CHECK-KEY.
+       CHECK-KEY.
+           EVALUATE EIBAID
+              WHEN DFHPF3
+                MOVE 'RETURNED FROM HELP' TO WS-MSG
+                PERFORM RETURN-TO-MENU
+              WHEN OTHER
+                MOVE 'PF3=RETURN TO MENU' TO WS-MSG
+                MOVE WS-MSG TO MSGO
+                PERFORM SEND-SCREEN
+           END-EVALUATE.
+       RETURN-TO-MENU.
+           MOVE 'R' TO CA-CONTINUE OF WS-MENU-CA
+           MOVE CA-OPERATOR-ID OF WS-HELP-CA
+             TO CA-OPERATOR-ID OF WS-MENU-CA
+           MOVE WS-MSG TO CA-MSG OF WS-MENU-CA
+           EXEC CICS XCTL
+              PROGRAM('MAINMENU')
+              COMMAREA(WS-MENU-CA)
+              LENGTH(LENGTH OF WS-MENU-CA)
+           END-EXEC.
+       SEND-SCREEN.
+           EXEC CICS SEND
+              MAPSET('HELP')
+              MAP('HELPMAP1')
+              FROM(HELPMAP1O)
+              ERASE
+              FREEKB
+           END-EXEC
+
+           MOVE 'W' TO CA-CONTINUE OF WS-HELP-CA
+           EXEC CICS RETURN
+              TRANSID(WS-TRANSID)
+              COMMAREA(WS-HELP-CA)
+              LENGTH(LENGTH OF WS-HELP-CA)
+           END-EXEC.
+       ABEND-ROUTINE.
+      *  LOG THE ABEND CODE/TRANSACTION/TERMINAL TO THE EXCEPTION
+      *  TRAIL AND SEND A FRIENDLY MESSAGE INSTEAD OF LEAVING THE
+      *  OPERATOR STARING AT A RAW CICS ABEND SCREEN.  THE TASK ENDS
+      *  HERE - THE OPERATOR RETURNS TO THE MENU BY SIGNING ON AGAIN.
+           EXEC CICS ASSIGN
+              ABCODE(WS-ABCODE)
+           END-EXEC
+           EXEC CICS ASKTIME
+              ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-ABSTIME)
+              YYYYMMDD(WS-AUD-DATE)
+              TIME(WS-AUD-TIME)
+           END-EXEC
+           STRING WS-AUD-DATE WS-AUD-TIME DELIMITED BY SIZE
+              INTO EXCP-TIMESTAMP
+           MOVE WS-TRANSID TO EXCP-TRANSID
+           MOVE EIBTRMID TO EXCP-TERMID
+           MOVE 'HELP01' TO EXCP-PROGRAM
+           MOVE WS-ABCODE TO EXCP-ABCODE
+           MOVE EIBTASKN TO EXCP-TASKNO
+           EXEC CICS WRITEQ TD
+              QUEUE('EXCP')
+              FROM(EXCP-RECORD)
+              LENGTH(LENGTH OF EXCP-RECORD)
+           END-EXEC
+           EXEC CICS SEND TEXT
+              FROM(WS-ABEND-MSG)
+              LENGTH(40)
+              ERASE
+              FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
