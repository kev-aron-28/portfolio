@@ -0,0 +1,13 @@
+//DAILYRPT JOB (ACCTG),'DAILY SUMMARY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILY TRANSACTION SUMMARY REPORT - RUN AS PART OF END-OF-DAY
+//* BATCH, AFTER PAYRECON.  LISTS EVERY PAYMENT ON THE PAYMENT
+//* FILE PLUS SUMMARY TOTALS AND A REJECT COUNT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DAILYRPT
+//STEPLIB  DD DSN=PROD.PAYAPP.LOADLIB,DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYAPP.PAYFILE,DISP=SHR
+//DAILYRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
