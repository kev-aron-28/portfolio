@@ -0,0 +1,15 @@
+//PAYRECN  JOB (ACCTG),'PAYMENT RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY RECONCILIATION OF THE PAYMENT FILE AGAINST THE ONLINE
+//* AUDIT TRAIL.  RUN AFTER END-OF-DAY, ONCE THE CICS REGION HAS
+//* FLUSHED THE AUDT TRANSIENT DATA QUEUE TO ITS EXTRAPARTITION
+//* DATASET (PROD.PAYAPP.AUDTFILE).
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PAYRECON
+//STEPLIB  DD DSN=PROD.PAYAPP.LOADLIB,DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYAPP.PAYFILE,DISP=SHR
+//AUDTFILE DD DSN=PROD.PAYAPP.AUDTFILE,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
