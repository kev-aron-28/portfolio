@@ -0,0 +1,40 @@
+**************************************************************
+* MAPSET   : MAIN                                            *
+* PURPOSE  : BANK PAYMENT PROCESSING - MAIN MENU (SCRN1)      *
+* NOTE     : SYMBOLIC MAP COPYBOOK IS HAND-MAINTAINED IN      *
+*            copy/MAIN.cpy - KEEP BOTH IN SYNC ON CHANGE.     *
+**************************************************************
+MAIN     DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                    X
+               LANG=COBOL,                                    X
+               CTRL=(FREEKB,ALARM),                            X
+               STORAGE=AUTO,                                   X
+               TIOAPFX=YES
+*
+SCRN1    DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                          X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=40,ATTRB=(ASKIP,BRT),        X
+               INITIAL='BANK PAYMENT PROCESSING - MAIN MENU'
+OPID     DFHMDF POS=(01,60),LENGTH=8,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(03,01),LENGTH=20,ATTRB=(ASKIP,NORM),       X
+               INITIAL='1 - PAYMENT ENTRY'
+         DFHMDF POS=(04,01),LENGTH=20,ATTRB=(ASKIP,NORM),       X
+               INITIAL='2 - ACCOUNT INQUIRY'
+         DFHMDF POS=(05,01),LENGTH=20,ATTRB=(ASKIP,NORM),       X
+               INITIAL='3 - PAYMENT STATUS'
+         DFHMDF POS=(06,01),LENGTH=20,ATTRB=(ASKIP,NORM),       X
+               INITIAL='4 - EXIT'
+*
+         DFHMDF POS=(08,01),LENGTH=20,ATTRB=(ASKIP,BRT),        X
+               INITIAL='SELECT OPTION (1-4):'
+OPT      DFHMDF POS=(08,22),LENGTH=2,ATTRB=(UNPROT,NUM,IC)
+*
+MSG      DFHMDF POS=(20,01),LENGTH=40,ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMDF POS=(24,01),LENGTH=45,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ENTER=SELECT PF1=HELP PF2=PAYSTAT PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
