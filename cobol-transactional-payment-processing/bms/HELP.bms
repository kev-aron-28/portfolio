@@ -0,0 +1,39 @@
+**************************************************************
+* MAPSET   : HELP                                            *
+* PURPOSE  : ON-SCREEN HELP PANEL FOR THE BANK MAIN MENU      *
+*            (HELP01) - MAP HELPMAP1                          *
+* NOTE     : SYMBOLIC MAP COPYBOOK IS HAND-MAINTAINED IN      *
+*            copy/HELP.cpy - KEEP BOTH IN SYNC ON CHANGE.     *
+**************************************************************
+HELP     DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                    X
+               LANG=COBOL,                                    X
+               CTRL=(FREEKB,ALARM),                            X
+               STORAGE=AUTO,                                   X
+               TIOAPFX=YES
+*
+HELPMAP1 DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                          X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=30,ATTRB=(ASKIP,BRT),        X
+               INITIAL='BANK PAYMENT PROCESSING - HELP'
+*
+         DFHMDF POS=(03,01),LENGTH=40,ATTRB=(ASKIP,NORM),       X
+               INITIAL='1 - PAYMENT ENTRY - ENTER A PAYMENT'
+         DFHMDF POS=(04,01),LENGTH=40,ATTRB=(ASKIP,NORM),       X
+               INITIAL='2 - ACCOUNT INQUIRY - LOOK UP ACCOUNT'
+         DFHMDF POS=(05,01),LENGTH=44,ATTRB=(ASKIP,NORM),       X
+               INITIAL='3 - PAYMENT STATUS - LOOK UP BY REF NO'
+         DFHMDF POS=(06,01),LENGTH=25,ATTRB=(ASKIP,NORM),       X
+               INITIAL='4 - EXIT - SIGN OFF'
+*
+         DFHMDF POS=(08,01),LENGTH=45,ATTRB=(ASKIP,NORM),       X
+               INITIAL='PF1=THIS HELP SCREEN  PF2=PAYMENT STATUS'
+*
+MSG      DFHMDF POS=(20,01),LENGTH=40,ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMDF POS=(24,01),LENGTH=30,ATTRB=(ASKIP,NORM),       X
+               INITIAL='PF3=RETURN TO MENU'
+*
+         DFHMSD TYPE=FINAL
