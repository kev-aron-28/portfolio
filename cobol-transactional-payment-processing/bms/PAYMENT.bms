@@ -0,0 +1,85 @@
+**************************************************************
+* MAPSET   : PAYMENT                                         *
+* PURPOSE  : PAYMENT ENTRY (PAYENT01) - THREE-SCREEN FLOW:   *
+*            PAYMAP1 (PAYEE), PAYMAP2 (AMOUNT/ACCOUNT),      *
+*            PAYMAP3 (CONFIRM)                                *
+* NOTE     : SYMBOLIC MAP COPYBOOK IS HAND-MAINTAINED IN      *
+*            copy/PAYMENT.cpy - KEEP BOTH IN SYNC ON CHANGE.  *
+**************************************************************
+PAYMENT  DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                    X
+               LANG=COBOL,                                    X
+               CTRL=(FREEKB,ALARM),                            X
+               STORAGE=AUTO,                                   X
+               TIOAPFX=YES
+*
+PAYMAP1  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                          X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=30,ATTRB=(ASKIP,BRT),        X
+               INITIAL='PAYMENT ENTRY - STEP 1 OF 3'
+*
+         DFHMDF POS=(03,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='PAYEE.....:'
+PAYEE    DFHMDF POS=(03,13),LENGTH=20,ATTRB=(UNPROT,IC)
+*
+MSG1     DFHMDF POS=(20,01),LENGTH=40,ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMDF POS=(24,01),LENGTH=30,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ENTER=NEXT  PF3=CANCEL'
+*
+PAYMAP2  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                          X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=30,ATTRB=(ASKIP,BRT),        X
+               INITIAL='PAYMENT ENTRY - STEP 2 OF 3'
+*
+         DFHMDF POS=(03,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='PAYEE.....:'
+PNAME    DFHMDF POS=(03,13),LENGTH=20,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(04,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='AMT(CENTS):'
+AMT      DFHMDF POS=(04,13),LENGTH=9,ATTRB=(UNPROT,NUM,IC),     X
+               PICIN='9(9)',PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(05,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ACCOUNT NO:'
+ACCT     DFHMDF POS=(05,13),LENGTH=10,ATTRB=(UNPROT,NUM)
+*
+MSG2     DFHMDF POS=(20,01),LENGTH=40,ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMDF POS=(24,01),LENGTH=30,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ENTER=NEXT  PF3=CANCEL'
+*
+PAYMAP3  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                          X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=30,ATTRB=(ASKIP,BRT),        X
+               INITIAL='PAYMENT ENTRY - STEP 3 OF 3'
+*
+         DFHMDF POS=(03,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='PAYEE.....:'
+CPAYEE   DFHMDF POS=(03,13),LENGTH=20,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(04,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='AMOUNT....:'
+CAMT     DFHMDF POS=(04,13),LENGTH=13,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(05,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ACCOUNT NO:'
+CACCT    DFHMDF POS=(05,13),LENGTH=10,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(07,01),LENGTH=15,ATTRB=(ASKIP,NORM),       X
+               INITIAL='CONFIRM (Y/N):'
+CONF     DFHMDF POS=(07,17),LENGTH=1,ATTRB=(UNPROT,IC)
+*
+MSG3     DFHMDF POS=(20,01),LENGTH=40,ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMDF POS=(24,01),LENGTH=30,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ENTER=SUBMIT  PF3=CANCEL'
+*
+         DFHMSD TYPE=FINAL
