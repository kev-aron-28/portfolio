@@ -0,0 +1,34 @@
+**************************************************************
+* MAPSET   : SIGNON                                          *
+* PURPOSE  : OPERATOR SIGN-ON (SIGNON01) - MAP SIGNMAP1       *
+* NOTE     : SYMBOLIC MAP COPYBOOK IS HAND-MAINTAINED IN      *
+*            copy/SIGNON.cpy - KEEP BOTH IN SYNC ON CHANGE.   *
+**************************************************************
+SIGNON   DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                    X
+               LANG=COBOL,                                    X
+               CTRL=(FREEKB,ALARM),                            X
+               STORAGE=AUTO,                                   X
+               TIOAPFX=YES
+*
+SIGNMAP1 DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                          X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=40,ATTRB=(ASKIP,BRT),        X
+               INITIAL='BANK PAYMENT PROCESSING - SIGN ON'
+*
+         DFHMDF POS=(03,01),LENGTH=12,ATTRB=(ASKIP,NORM),       X
+               INITIAL='OPERATOR ID:'
+OPID     DFHMDF POS=(03,14),LENGTH=8,ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(04,01),LENGTH=12,ATTRB=(ASKIP,NORM),       X
+               INITIAL='PASSWORD...:'
+PWD      DFHMDF POS=(04,14),LENGTH=8,ATTRB=(UNPROT,DRK)
+*
+MSG      DFHMDF POS=(20,01),LENGTH=40,ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMDF POS=(24,01),LENGTH=20,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ENTER=SIGN ON'
+*
+         DFHMSD TYPE=FINAL
