@@ -0,0 +1,52 @@
+**************************************************************
+* MAPSET   : PAYSTAT                                         *
+* PURPOSE  : PAYMENT STATUS/REFERENCE LOOKUP (PAYSTS01) -    *
+*            MAP PAYSMAP1                                    *
+* NOTE     : SYMBOLIC MAP COPYBOOK IS HAND-MAINTAINED IN      *
+*            copy/PAYSTAT.cpy - KEEP BOTH IN SYNC ON CHANGE.  *
+**************************************************************
+PAYSTAT  DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                    X
+               LANG=COBOL,                                    X
+               CTRL=(FREEKB,ALARM),                            X
+               STORAGE=AUTO,                                   X
+               TIOAPFX=YES
+*
+PAYSMAP1 DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                          X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=25,ATTRB=(ASKIP,BRT),        X
+               INITIAL='PAYMENT STATUS INQUIRY'
+*
+         DFHMDF POS=(03,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='REFERENCE.:'
+REF      DFHMDF POS=(03,13),LENGTH=10,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(05,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='PAYEE.....:'
+PAYEE    DFHMDF POS=(05,13),LENGTH=20,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(06,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ACCOUNT NO:'
+ACCT     DFHMDF POS=(06,13),LENGTH=10,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(07,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='AMOUNT....:'
+AMT      DFHMDF POS=(07,13),LENGTH=13,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(08,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='STATUS....:'
+STAT     DFHMDF POS=(08,13),LENGTH=8,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(09,01),LENGTH=11,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ENTERED...:'
+EDATE    DFHMDF POS=(09,13),LENGTH=8,ATTRB=(ASKIP,NORM)
+ETIME    DFHMDF POS=(09,22),LENGTH=6,ATTRB=(ASKIP,NORM)
+*
+MSG      DFHMDF POS=(20,01),LENGTH=40,ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMDF POS=(24,01),LENGTH=30,ATTRB=(ASKIP,NORM),       X
+               INITIAL='ENTER=LOOKUP  PF3=RETURN'
+*
+         DFHMSD TYPE=FINAL
